@@ -0,0 +1,12 @@
+*
+* shared SELECT clause for the tdb05 relative-organization batch file.
+* Same shape as the relio_tests regression suite's TEST-FILE, keyed by
+* WS-TR-KEY so a utilization report can probe each relative slot with
+* READ ... INVALID KEY.
+*
+ SELECT TEST-FILE
+      ASSIGN TO "tdb05dat"
+      ORGANIZATION IS RELATIVE
+      ACCESS MODE  IS DYNAMIC
+      RELATIVE KEY IS WS-TR-KEY
+      FILE STATUS  IS TR-FS.
