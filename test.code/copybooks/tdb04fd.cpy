@@ -0,0 +1,19 @@
+*
+* shared FD and record layout for the tdb04 indexed batch file. Same
+* shape as the idxio_tests regression suite's TEST-REC-1 (variable
+* occurrence bin-number table keyed by TR-BIN-IDX-1), plus a
+* TR-DELETED-1 flag so a reorganize utility has something to compact
+* away.
+*
+ FD  TEST-FILE
+     RECORD IS VARYING 16 TO 73 CHARACTERS.
+
+ 01 TEST-REC-1.
+    05  TR-KEY-1               PIC  9(03).
+    05  TR-REC-TYPE-1          PIC  X(02).
+    05  TR-DESCRIPTION-1       PIC  X(05).
+    05  TR-DELETED-1           PIC  X(01).
+       88 TR-IS-DELETED-1           VALUE "D".
+    05  TR-BIN-IDX-1           PIC  9(02).
+    05  TR-BIN-NUMBER-1        PIC  X(03)
+       OCCURS 1 TO 20 TIMES DEPENDING ON TR-BIN-IDX-1.
