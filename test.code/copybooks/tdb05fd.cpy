@@ -0,0 +1,15 @@
+*
+* shared FD and record layout for the tdb05 relative batch file. Same
+* shape as the relio_tests regression suite's TEST-REC-1 (variable
+* occurrence bin-number table keyed by TR-BIN-IDX-1).
+*
+ FD  TEST-FILE
+     RECORD IS VARYING 15 TO 72 CHARACTERS.
+
+ 01 TEST-REC-1.
+    05  TR-KEY-1               PIC 9(03).
+    05  FILLER                 PIC X(01).
+    05  TR-DESCRIPTION-1       PIC X(06).
+    05  TR-BIN-IDX-1           PIC 9(02).
+    05  TR-BIN-NUMBER-1        PIC X(03)
+       OCCURS 1 TO 20 TIMES DEPENDING ON TR-BIN-IDX-1.
