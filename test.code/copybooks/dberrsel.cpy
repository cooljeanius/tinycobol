@@ -0,0 +1,9 @@
+*
+* shared SELECT clause for the common database error log, COPYd into
+* FILE-CONTROL by any program that COPYs dberrlog.cpy.
+*
+    SELECT dberror-file
+         ASSIGN TO "dberror.log"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS DBERR-FS.
