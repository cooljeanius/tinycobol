@@ -0,0 +1,8 @@
+*
+* shared FD for the common database error log, COPYd into FILE
+* SECTION by any program that COPYs dberrlog.cpy.
+*
+* 250 bytes: wide enough for program name + timestamp + status +
+* a full 200-byte DB-MESSAGE with none of it silently dropped.
+ FD  dberror-file.
+ 01  dberror-record          pic X(250).
