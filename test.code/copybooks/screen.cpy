@@ -89,8 +89,40 @@
           88 f10                value "0274".
           88 f11                value "0275".
           88 f12                value "0276".
+          88 f13                value "0277".
+          88 f14                value "0278".
+          88 f15                value "0279".
+          88 f16                value "0280".
+          88 f17                value "0281".
+          88 f18                value "0282".
+          88 f19                value "0283".
+          88 f20                value "0284".
           88 up-key             value "0259".
           88 down-key           value "0367".
           88 pgup               value "0339".
           88 pgdown             value "0338".
-       
+* mouse event pseudo-codes used by this shop's screen sections --
+* not all terminals report these, so check crt-status length/value
+* before relying on one.
+          88 mouse-left-click   value "9001".
+          88 mouse-right-click  value "9002".
+          88 mouse-double-click value "9003".
+          88 mouse-scroll-up    value "9004".
+          88 mouse-scroll-down  value "9005".
+*
+* named composite colors for common screen-section conditions, so a
+* program can code "foreground-color error-color-fg background-color
+* error-color-bg" instead of remembering which raw numbers mean
+* "error" in this shop's convention.
+*
+*   error-color:          bright-white on red
+*   warning-color:        yellow on background-black
+*   required-field-color: bright-white on background-blue
+*
+       77 error-color-fg		pic s9(5) comp value 15.
+       77 error-color-bg		pic s9(5) comp value 64.
+       77 warning-color-fg		pic s9(5) comp value 14.
+       77 warning-color-bg		pic s9(5) comp value 0.
+       77 required-field-color-fg	pic s9(5) comp value 15.
+       77 required-field-color-bg	pic s9(5) comp value 16.
+
