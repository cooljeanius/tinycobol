@@ -0,0 +1,14 @@
+*
+* shared SELECT clause for the tdb04 indexed batch file, COPYd into
+* FILE-CONTROL by tdb04a and its reorganize utility, tdb04reorg.
+* ACCESS MODE IS DYNAMIC lets a program mix a START/READ-by-key
+* lookup with a plain READ NEXT sequential scan.
+*
+    SELECT TEST-FILE
+         ASSIGN TO "tdb04dat"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE  IS DYNAMIC
+         RECORD KEY   IS TR-KEY-1
+         ALTERNATE RECORD KEY IS TR-REC-TYPE-1
+           WITH DUPLICATES
+         FILE STATUS  IS TR-FS.
