@@ -0,0 +1,9 @@
+*
+* shared record layout for mytable, the PostgreSQL contact table both
+* tdb02 (the interactive menu) and tdb03 (the CGI form) read and
+* write, so a column added to mytable only needs to be added here.
+*
+ 01  MYTBL-RECORD.
+  05 MYTBL-NAME      pic X(40).
+  05 MYTBL-ADDR      pic X(50).
+  05 MYTBL-PHONE     pic X(15).
