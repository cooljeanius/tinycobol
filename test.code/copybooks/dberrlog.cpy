@@ -0,0 +1,24 @@
+*
+* Appends a timestamped line to dberror.log for every non-success
+* DB-STATUS, so an overnight failure shows up in one place instead of
+* scrolling off an unattended terminal. Shared by every program that
+* talks to PostgreSQL through DB-STATUS/DB-MESSAGE.
+*
+* The COPYing program must set DBERR-PROGRAM-NAME once (e.g. in its
+* mainline) and must already have DB-STATUS, DB-MESSAGE, WS-DATE,
+* WS-TIME and WS-TIMESTAMP defined (COPY dberrws.cpy for the rest).
+*
+ 205-LOG-DB-ERROR.
+        accept WS-DATE from DATE YYYYMMDD
+        accept WS-TIME from TIME
+        string WS-DATE "-" WS-TIME delimited by size into WS-TIMESTAMP
+        open extend dberror-file
+        if DBERR-FS not = "00"
+            open output dberror-file
+        end-if
+        move DB-STATUS to DB-STATUS-DSP
+        move spaces to dberror-record
+        string DBERR-PROGRAM-NAME " " WS-TIMESTAMP " status=" DB-STATUS-DSP
+            " " DB-MESSAGE delimited by size into dberror-record
+        write dberror-record
+        close dberror-file.
