@@ -0,0 +1,8 @@
+*
+* working-storage items needed by dberrlog.cpy's 205-LOG-DB-ERROR
+* paragraph. The caller must already have DB-STATUS, DB-MESSAGE,
+* WS-DATE, WS-TIME and WS-TIMESTAMP defined.
+*
+    77  DBERR-FS            pic XX.
+    77  DB-STATUS-DSP       pic ---(10)9.
+    77  DBERR-PROGRAM-NAME  pic X(8).
