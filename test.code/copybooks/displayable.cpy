@@ -0,0 +1,16 @@
+*
+* Display-friendly (all PIC X/numeric-edited) mirror of sales-record,
+* used to hand transaction and running-total values to the rep_*
+* reporting library, which only accepts display-usage arguments.
+*
+       05     vendor-name-dsp      pic X(20).
+       05     value-dsp            pic -(6)9.
+       05     number-dsp           pic X(13).
+       05     type-dsp             pic X.
+       05     vendor-region-dsp    pic X(17).
+       05     vendor-city-dsp      pic X(20).
+       05     comments-dsp         pic X(60).
+       05     vendor-total-dsp     pic Z(10)9.
+       05     city-total-dsp       pic Z(10)9.
+       05     region-total-dsp     pic Z(10)9.
+       05     grand-total-dsp      pic Z(10)9.
