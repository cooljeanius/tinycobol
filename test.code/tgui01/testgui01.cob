@@ -1,29 +1,53 @@
-* 
+*
 *  Copyright (C) 2004 Rildo Pragana.
-* 
+*
 *  This program is free software; you can redistribute it and/or modify
 *  it under the terms of the GNU General Public License as published by
 *  the Free Software Foundation; either version 2, or (at your option)
 *  any later version.
-*  
+*
 *  This program is distributed in the hope that it will be useful,
 *  but WITHOUT ANY WARRANTY; without even the implied warranty of
 *  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
 *  GNU General Public License for more details.
-*  
+*
 *  You should have received a copy of the GNU General Public License
 *  along with this software; see the file COPYING.  If not, write to
 *  the Free Software Foundation, Inc., 59 Temple Place, Suite 330,
 *  Boston, MA 02111-1307 USA
 *
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    testgui01.  
- AUTHOR. Rildo Pragana.         
+ PROGRAM-ID.    testgui01.
+ AUTHOR. Rildo Pragana.
 * REMARKS.
 *    Example tcl/tk GUI program for Cobol.
+*
+* MOD-LOG:
+*   - the data returned from the GUI is now checked for required
+*     fields and an obviously-unedited placeholder before it's
+*     accepted; a bad entry re-displays the same GUI instead of
+*     silently moving on.
+*   - a validated entry is appended to tdb01import.dat, in the same
+*     imp-name/imp-phone/imp-city layout tdb01a's bulk-load paragraph
+*     already reads, so contacts captured here become tdb01a contacts
+*     without retyping them. The GUI doesn't collect a separate city,
+*     so the address is carried into that slot.
 *
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT contact-file
+         ASSIGN TO "tdb01import.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS contact-file-status.
  DATA DIVISION.
+ FILE SECTION.
+ FD  contact-file.
+ 01  contact-rec.
+  05 ctc-name  pic x(40).
+  05 ctc-phone pic x(20).
+  05 ctc-city  pic x(20).
 *
  WORKING-STORAGE SECTION.
 
@@ -39,11 +63,14 @@
     01      SITE-INFO-SIZE COMP PIC 9(12) VALUE 70.
     77  GUI-01  PIC X(64) VALUE "testgui03.tcl".
     77  GUI-02  PIC X(64) VALUE "testgui03a.tcl".
+    77  contact-file-status  PIC XX.
+    77  entry-valid-flag     PIC X VALUE "Y".
+      88 entry-is-valid            VALUE "Y".
 
  PROCEDURE DIVISION.
- 
-  CALL "initTcl" 
-   
+
+  CALL "initTcl"
+
   MOVE "Your name here" to NAME
   MOVE "Your address" TO W-ADDRESS
   MOVE "Phone number" to PHONE
@@ -53,13 +80,17 @@
 	100-restart.
 * call C wrapper, passing data block and size of data
   CALL "testgui02" USING DATA-BLOCK DATA-BLOCK-SIZE GUI-01
-  
+
   DISPLAY "Returned data:"
   DISPLAY "NAME    [" NAME "]"
   DISPLAY "ADDRESS [" W-ADDRESS "]"
   DISPLAY "PHONE   [" PHONE "]"
-* if not end of program required, loop 
+* if not end of program required, validate and persist the entry
   if END-PGM = 0
+      perform 200-VALIDATE-DATA
+      if entry-is-valid
+          perform 210-SAVE-CONTACT
+      end-if
 	  go to 100-restart.
 * to start a new GUI (graphical interface), call this first
   call "newGui"
@@ -72,3 +103,36 @@
   DISPLAY "URL     [" URL "]"
 
   STOP RUN.
+
+* Rejects a blank entry or one still carrying the unedited
+* placeholder text, so the GUI has to be redisplayed for real input
+* instead of a bad record being persisted.
+ 200-VALIDATE-DATA.
+  MOVE "Y" TO entry-valid-flag.
+  if NAME = SPACES or NAME = "Your name here"
+      DISPLAY "* rejected: NAME is required"
+      MOVE "N" TO entry-valid-flag
+  end-if.
+  if PHONE = SPACES or PHONE = "Phone number"
+      DISPLAY "* rejected: PHONE is required"
+      MOVE "N" TO entry-valid-flag
+  end-if.
+  if W-ADDRESS = SPACES or W-ADDRESS = "Your address"
+      DISPLAY "* rejected: ADDRESS is required"
+      MOVE "N" TO entry-valid-flag
+  end-if.
+
+* Appends the validated entry to tdb01import.dat so it can be picked
+* up by tdb01a's bulk-load paragraph.
+ 210-SAVE-CONTACT.
+  MOVE SPACES TO contact-rec.
+  MOVE NAME TO ctc-name.
+  MOVE PHONE TO ctc-phone.
+  MOVE W-ADDRESS(1:20) TO ctc-city.
+  OPEN EXTEND contact-file.
+  IF contact-file-status NOT = "00"
+     OPEN OUTPUT contact-file
+  END-IF.
+  WRITE contact-rec.
+  CLOSE contact-file.
+  DISPLAY "* saved contact to tdb01import.dat: " ctc-name.
