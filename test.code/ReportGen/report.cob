@@ -9,15 +9,40 @@
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
     SELECT sales-file
-         ASSIGN TO "sales.dat"
-         ORGANIZATION IS LINE SEQUENTIAL 
+         ASSIGN TO sales-filename
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS sales-file-status.
+    SELECT filelist-file
+         ASSIGN TO "salesfiles.lst"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS filelist-file-status.
+    SELECT layoutlist-file
+         ASSIGN TO "saleslayouts.lst"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS layoutlist-file-status.
+    SELECT csv-file
+         ASSIGN TO "salesreport.csv"
+         ORGANIZATION IS LINE SEQUENTIAL
          ACCESS MODE  IS SEQUENTIAL.
+    SELECT exception-file
+         ASSIGN TO "salesexceptions.txt"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL.
+    SELECT checkpoint-file
+         ASSIGN TO "reportckpt.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS ckpt-fs.
 
  DATA DIVISION.
  FILE SECTION.
     FD sales-file.
     01 sales-record.
      05     sales-vendor-name      pic X(20).
+     05     sales-date             pic 9(8).
      05     sales-value            pic S9(6).
      05     sales-number           pic X(13).
      05     sales-type             pic X.
@@ -25,6 +50,66 @@
      05     sales-vendor-city      pic X(20).
      05     sales-comments         pic X(60).
 
+* Header and trailer control records share the sales-record slot in
+* sales.dat: the first line may be a "HDR" record giving the run date
+* and expected row count, and the last line may be a "TRL" record
+* giving the actual row count and total sales-value, so a short
+* delivery from upstream is caught on read instead of showing up as a
+* quiet low grand-total.
+    01 sales-control-record redefines sales-record.
+     05     sales-control-tag      pic X(3).
+     05     sales-control-run-date pic 9(8).
+     05     sales-control-count    pic 9(8).
+     05     sales-control-amount   pic S9(10).
+     05     filler                 pic X(116).
+
+    FD filelist-file.
+    01 filelist-record           pic X(80).
+
+    FD layoutlist-file.
+    01 layoutlist-record         pic X(82).
+
+    FD csv-file.
+    01 csv-record               pic X(200).
+
+    FD exception-file.
+    01 exception-record         pic X(120).
+
+* Records how much of the multi-file run has been completed, so a run
+* interrupted partway through a long file list -- or partway through
+* one very long file -- can pick up again instead of starting over
+* and double-counting everything already reported. One CTL record
+* holds the file index and the accumulators as they stood when the
+* last file finished; a following VND record per accumulated vendor
+* preserves 900-TOP-N-VENDORS' ranking data too.
+    FD checkpoint-file.
+    01 checkpoint-record        pic X(136).
+
+    01 ckpt-ctl-view redefines checkpoint-record.
+     05     ckpt-tag                    pic X(3).
+     05     ckpt-file-index             pic 9(3).
+     05     ckpt-vendor-total           pic 9(12).
+     05     ckpt-city-total             pic 9(12).
+     05     ckpt-region-total           pic 9(12).
+     05     ckpt-grand-total            pic 9(12).
+     05     ckpt-actual-record-count    pic 9(8).
+     05     ckpt-rep-generate-count     pic 9(8).
+     05     ckpt-in-range-record-count  pic 9(8).
+     05     ckpt-exception-count        pic 9(6).
+     05     ckpt-vendor-rank-count      pic 9(4).
+     05     ckpt-first-record-flag      pic X(1).
+     05     ckpt-save-vendor-region     pic X(17).
+     05     ckpt-save-vendor-city       pic X(20).
+     05     ckpt-actual-total-amount    pic S9(10).
+     05     filler                      pic X(4).
+
+    01 ckpt-vnd-view redefines checkpoint-record.
+     05     ckpt-vnd-tag                pic X(3).
+     05     ckpt-vnd-name               pic X(20).
+     05     ckpt-vnd-total              pic 9(12).
+     05     ckpt-vnd-reported           pic X(1).
+     05     filler                      pic X(100).
+
  WORKING-STORAGE SECTION.
     77      data-end-flag       pic X.    
     77      REPORT-OUTPUT-NAME  pic X(80).
@@ -42,39 +127,503 @@
      05     city-total          pic 9(12) comp.
      05     region-total        pic 9(12) comp.
      05     grand-total         pic 9(12) comp.
- 
+  77      first-record-flag   pic X value 'Y'.
+  77      save-vendor-region  pic X(17).
+  77      save-vendor-city    pic X(20).
+  77      report-cmdline      pic X(80).
+  77      report-start-date   pic 9(8) value zeros.
+  77      report-end-date     pic 9(8) value 99999999.
+  77      report-output-mode  pic X(4) value spaces.
+  77      csv-active-flag     pic X value 'N'.
+  77      exception-count     pic 9(6) comp value zeros.
+  77      actual-record-count pic 9(8) comp value zeros.
+* whole-run, unfiltered running total, kept alongside
+* actual-record-count so control-amount below is reconciled
+* against the same full-file scope, not the date-filtered
+* grand-total the report body accumulates.
+  77      actual-total-amount  pic S9(10) value zeros.
+  77      control-record-count pic 9(8).
+  77      control-amount       pic S9(10).
+  77      control-mismatch-flag pic X value 'N'.
+  77      sales-filename       pic X(80).
+  77      sales-file-status    pic XX.
+  77      filelist-file-status pic XX.
+  01      input-file-list.
+     05     input-file-entry    pic X(80) occurs 50 times.
+  77      input-file-count     pic 9(3) comp value zeros.
+  77      input-file-index     pic 9(3) comp value zeros.
+  01      vendor-rank-table.
+     05     vendor-rank-entry   occurs 200 times indexed by vx.
+        10     vr-name           pic X(20).
+        10     vr-total          pic 9(12) comp.
+        10     vr-reported       pic X value 'N'.
+  77      vendor-rank-count    pic 9(4) comp value zeros.
+  77      vr-rank-number       pic 9(2) comp.
+  77      vr-best-index        pic 9(4) comp.
+  77      vr-best-total        pic 9(12) comp.
+  77      layoutlist-file-status pic XX.
+  01      layout-registry.
+     05     layout-entry        occurs 10 times.
+        10     layout-type        pic X.
+        10     layout-file        pic X(80).
+  77      layout-entry-count    pic 9(2) comp value zeros.
+  77      file-record-count     pic 9(8) comp value zeros.
+  77      file-total-amount     pic S9(10) value zeros.
+  77      rep-generate-count    pic 9(8) comp value zeros.
+  77      in-range-record-count pic 9(8) comp value zeros.
+  77      header-run-date       pic 9(8) value zeros.
+  77      header-expected-count pic 9(8) value zeros.
+  77      trailer-actual-count  pic 9(8) value zeros.
+  77      trailer-total-amount  pic S9(10) value zeros.
+  77      ckpt-fs               pic XX.
+  77      ckpt-start-index      pic 9(3) value 1.
+  77      ckpt-loaded-flag      pic X value 'N'.
+    88     ckpt-was-loaded             value 'Y'.
+  77      keep-reading-flag     pic X.
+
  PROCEDURE DIVISION.
 
-  move zeros to vendor-total city-total region-total
-  string "repoutput.pdf" END-OF-STRING into REPORT-OUTPUT-NAME 
+  perform 050-GET-PARMS
+  perform 060-GET-CONTROLS
+  perform 070-LOAD-FILE-LIST
+  perform 040-LOAD-CHECKPOINT
+  if not ckpt-was-loaded
+      move zeros to vendor-total city-total region-total
+  end-if
+  string "repoutput.pdf" END-OF-STRING into REPORT-OUTPUT-NAME
   string "report.layout" END-OF-STRING into REPORT-LAYOUT-NAME
   CALL "rep_initiate" using REPORT-OUTPUT-NAME REPORT-LAYOUT-NAME.
+  perform 960-LOAD-LAYOUT-REGISTRY.
+  if report-output-mode = "CSV"
+      move 'Y' to csv-active-flag
+      open output csv-file
+  end-if.
+  open output exception-file.
 *
+  perform 090-PROCESS-ONE-FILE
+    varying input-file-index from ckpt-start-index by 1
+    until input-file-index > input-file-count.
+* flush the subtotal page for the last region/city group of the run
+  perform 300-BREAK-REGION
+  if csv-active-flag = 'Y'
+      close csv-file
+  end-if
+  close exception-file
+  display "Exception count (zero/negative sales-value): " exception-count
+  perform 750-CHECK-GENERATE-COUNT
+  perform 700-CHECK-CONTROLS
+  perform 900-TOP-N-VENDORS
+  perform 200-CONV-DISPLAY
+  call "rep_terminate"
+  perform 830-CLEAR-CHECKPOINT
+*  display "vendor-total = " vendor-total ", city-total = " city-total
+  STOP RUN.
+
+* Loads the last saved checkpoint, if any, so a run interrupted after
+* one or more files completed resumes with the next file instead of
+* the first, and with the running totals and vendor ranking table
+* restored to where they left off.
+  040-LOAD-CHECKPOINT.
+  move 1 to ckpt-start-index
+  move 'N' to ckpt-loaded-flag
+  open input checkpoint-file
+  if ckpt-fs = "00"
+      read checkpoint-file
+          at end continue
+          not at end
+              move 'Y'                          to ckpt-loaded-flag
+              move ckpt-file-index               to ckpt-start-index
+              move ckpt-vendor-total              to vendor-total
+              move ckpt-city-total                to city-total
+              move ckpt-region-total              to region-total
+              move ckpt-grand-total               to grand-total
+              move ckpt-actual-record-count       to actual-record-count
+              move ckpt-rep-generate-count        to rep-generate-count
+              move ckpt-in-range-record-count     to in-range-record-count
+              move ckpt-exception-count           to exception-count
+              move ckpt-vendor-rank-count          to vendor-rank-count
+              move ckpt-first-record-flag          to first-record-flag
+              move ckpt-save-vendor-region         to save-vendor-region
+              move ckpt-save-vendor-city           to save-vendor-city
+              move ckpt-actual-total-amount        to actual-total-amount
+              add 1 to ckpt-start-index
+      end-read
+      if ckpt-was-loaded
+          perform 045-LOAD-VENDOR-ENTRY
+            varying vx from 1 by 1
+            until vx > vendor-rank-count
+          display "* resuming report_example run at input file "
+              ckpt-start-index
+      end-if
+      close checkpoint-file
+  end-if.
+
+  045-LOAD-VENDOR-ENTRY.
+  read checkpoint-file
+      at end continue
+      not at end
+          move ckpt-vnd-name     to vr-name (vx)
+          move ckpt-vnd-total    to vr-total (vx)
+          move ckpt-vnd-reported to vr-reported (vx)
+  end-read.
+
+* Reads the optional "start-date end-date output-mode" command line
+* arguments (dates are YYYYMMDD, output-mode is PDF or CSV); when
+* omitted every sales-date in the file is reported and only the PDF
+* is produced, since the working-storage values above already default
+* to the widest date range and to PDF-only output.
+  050-GET-PARMS.
+  accept report-cmdline from command-line
+  if report-cmdline not = spaces
+      unstring report-cmdline delimited by ' ' into
+          report-start-date report-end-date report-output-mode
+  end-if.
+
+* Asks the operator for the record count and total amount they were
+* told to expect for this run, so a truncated or double-fed sales.dat
+* is caught here instead of by a sales manager reading the PDF.
+  060-GET-CONTROLS.
+  display "Control record count for this run: " with no advancing
+  accept control-record-count
+  display "Control total amount for this run: " with no advancing
+  accept control-amount.
+
+* Builds the list of input files to consolidate into one logical run
+* from "salesfiles.lst" (one filename per line), so a week with
+* separate per-region extracts no longer has to be cat'ed together by
+* hand; when that control file is absent, falls back to sales.dat.
+  070-LOAD-FILE-LIST.
+  move zeros to input-file-count
+  open input filelist-file
+  if filelist-file-status = "00"
+      perform 080-READ-FILELIST-ENTRY
+        until filelist-file-status not = "00"
+      close filelist-file
+  else
+      add 1 to input-file-count
+      move "sales.dat" to input-file-entry (input-file-count)
+  end-if.
+
+  080-READ-FILELIST-ENTRY.
+  read filelist-file
+    at end continue
+    not at end
+        add 1 to input-file-count
+        move filelist-record to input-file-entry (input-file-count)
+  end-read.
+
+* Opens one input file from the consolidated list, drives it through
+* the same 100-GENERATE loop as before, and closes it again; the
+* totals-accumulators are not reset between files, so grand-total
+* covers the whole multi-file run.
+  090-PROCESS-ONE-FILE.
+  move input-file-entry (input-file-index) to sales-filename
   open input sales-file
   move 'N' to data-end-flag
-  read sales-file
+  move zeros to file-record-count header-expected-count file-total-amount
+  perform 095-READ-SALES-RECORD
   perform 200-CONV-DISPLAY
   perform 100-GENERATE
     until data-end-flag = 'Y'.
-  close sales-file
-  perform 200-CONV-DISPLAY
-  call "rep_terminate" 
-*  display "vendor-total = " vendor-total ", city-total = " city-total
-  STOP RUN.
+  close sales-file.
+  perform 810-SAVE-CHECKPOINT.
+
+* Reads the next line of sales.dat and classifies it: a leading "HDR"
+* record is validated and skipped, a trailing "TRL" record is
+* validated and treated as end-of-file, and anything else is a real
+* transaction that counts toward both the per-file and whole-run
+* record counts.
+  095-READ-SALES-RECORD.
+  move 'Y' to keep-reading-flag
+  perform 098-READ-ONE-RECORD
+    until keep-reading-flag = 'N'.
+
+* Does the actual read and classification for 095-READ-SALES-RECORD;
+* split out so a validated HDR record can be discarded by looping back
+* for another read instead of falling through to 100-GENERATE as if it
+* were a real transaction.
+* sales-control-run-date and sales-control-count sit entirely inside
+* sales-vendor-name's byte range under the REDEFINES, so a genuine
+* sales row -- even one whose vendor name happens to start with "HDR"
+* or "TRL" -- will not have digits there the way a real control
+* record's run date and row count do; requiring both fields to test
+* NUMERIC keeps a coincidental vendor-name match from being trusted
+* as a control record.
+  098-READ-ONE-RECORD.
+  move 'N' to keep-reading-flag
+  read sales-file
+    at end move 'Y' to data-end-flag
+    not at end
+        if sales-control-tag = "HDR"
+            and sales-control-run-date numeric
+            and sales-control-count numeric
+            perform 096-VALIDATE-HEADER
+            move 'Y' to keep-reading-flag
+        else
+            if sales-control-tag = "TRL"
+                and sales-control-run-date numeric
+                and sales-control-count numeric
+                perform 097-VALIDATE-TRAILER
+                move 'Y' to data-end-flag
+            else
+                add 1 to actual-record-count file-record-count
+                add sales-value to file-total-amount
+                add sales-value to actual-total-amount
+            end-if
+        end-if
+  end-read.
+
+* Remembers the run date and expected row count from the header record
+* so 097-VALIDATE-TRAILER can also confirm the file was not padded or
+* re-run with a stale header.
+  096-VALIDATE-HEADER.
+  move sales-control-run-date to header-run-date
+  move sales-control-count    to header-expected-count
+  display "sales.dat header: run date = " header-run-date
+      ", expected rows = " header-expected-count.
+
+* Confirms the trailer's row count and total sales-value against what
+* was actually read and accumulated for this file, and, when a header
+* was present, that the header's expected row count agrees too.
+  097-VALIDATE-TRAILER.
+  move sales-control-count  to trailer-actual-count
+  move sales-control-amount to trailer-total-amount
+  if trailer-actual-count not = file-record-count
+      display "*** TRAILER MISMATCH on " sales-filename
+          ": trailer count = " trailer-actual-count
+          ", rows read = " file-record-count
+  end-if
+  if trailer-total-amount not = file-total-amount
+      display "*** TRAILER MISMATCH on " sales-filename
+          ": trailer amount = " trailer-total-amount
+          ", amount accumulated = " file-total-amount
+  end-if
+  if header-expected-count not = zeros
+      and header-expected-count not = file-record-count
+      display "*** HEADER MISMATCH on " sales-filename
+          ": header expected rows = " header-expected-count
+          ", rows read = " file-record-count
+  end-if.
 
   100-GENERATE.
-  perform 200-CONV-DISPLAY
+  if sales-date >= report-start-date and sales-date <= report-end-date
+      perform 200-CONV-DISPLAY
+      if first-record-flag not = 'Y'
+          if sales-vendor-region not = save-vendor-region
+              perform 300-BREAK-REGION
+          else
+              if sales-vendor-city not = save-vendor-city
+                  perform 300-BREAK-CITY
+              end-if
+          end-if
+      end-if
+      move 'N' to first-record-flag
+      move sales-vendor-region to save-vendor-region
+      move sales-vendor-city   to save-vendor-city
+      if sales-value <= zeros
+          perform 500-LOG-EXCEPTION
+      end-if
+      perform 250-ACCUM-VENDOR-TOTAL
+      add 1 to in-range-record-count
 *  display "COBOL record: [" transaction-dsp "]"
-  call "rep_generate" using transaction-dsp vendor-total
-        city-total region-total grand-total-dsp
-  add  sales-value to 
-      vendor-total, city-total, region-total, grand-total
-    read sales-file
-    at end
-        move 'Y' to data-end-flag.
-  
+      call "rep_generate" using transaction-dsp vendor-total
+            city-total region-total grand-total-dsp
+          on exception
+              display "*** rep_generate CALL failed for " transaction-dsp
+          not on exception
+              add 1 to rep-generate-count
+      end-call
+      if csv-active-flag = 'Y'
+          perform 400-WRITE-CSV
+      end-if
+      add  sales-value to
+          vendor-total, city-total, region-total, grand-total
+  end-if
+    perform 095-READ-SALES-RECORD.
+
+* Keeps a running total per distinct sales-vendor-name, so the top-10
+* vendor ranking below can be built from real per-vendor figures
+* instead of the whole-run vendor-total accumulator.
+  250-ACCUM-VENDOR-TOTAL.
+  set vx to 1
+  search vendor-rank-entry
+      at end perform 260-ADD-VENDOR-ENTRY
+      when vr-name (vx) = sales-vendor-name
+          add sales-value to vr-total (vx)
+  end-search.
+
+* Bounded to vendor-rank-table's 200-occurrence ceiling -- a run with
+* more distinct vendors than that just drops the overflow from the
+* ranking instead of subscripting past the table.
+  260-ADD-VENDOR-ENTRY.
+  if vendor-rank-count < 200
+      add 1 to vendor-rank-count
+      move sales-vendor-name to vr-name (vendor-rank-count)
+      move sales-value       to vr-total (vendor-rank-count)
+      move 'N'                to vr-reported (vendor-rank-count)
+  else
+      display "*** vendor-rank-table full (200 vendors), dropping "
+          sales-vendor-name " from the ranking"
+  end-if.
+
+* Emits a subtotal/break page for the region that just ended and
+* rolls both the city and region accumulators back to zero.
+  300-BREAK-REGION.
+  move city-total   to city-total-dsp
+  move region-total to region-total-dsp
+  call "rep_break" using save-vendor-region save-vendor-city
+      city-total-dsp region-total-dsp
+  move zeros to city-total region-total.
+
+* Emits a subtotal/break page for the city that just ended and
+* rolls the city accumulator back to zero; the region keeps running.
+  300-BREAK-CITY.
+  move city-total   to city-total-dsp
+  move region-total to region-total-dsp
+  call "rep_break" using save-vendor-region save-vendor-city
+      city-total-dsp region-total-dsp
+  move zeros to city-total.
+
+* Writes the current transaction as one comma-delimited line, so the
+* figures can be pulled into a spreadsheet without re-keying the PDF.
+  400-WRITE-CSV.
+  string vendor-name-dsp   "," value-dsp   "," number-dsp   ","
+      type-dsp             "," vendor-region-dsp "," vendor-city-dsp ","
+      comments-dsp
+      delimited by size into csv-record
+  write csv-record.
+
+* Zero and negative sales-value transactions are almost always
+* data-entry errors; they still flow into the totals below, but are
+* also written out separately so someone can go fix sales.dat.
+  500-LOG-EXCEPTION.
+  add 1 to exception-count
+  string number-dsp "  " vendor-name-dsp "  " value-dsp "  " comments-dsp
+      delimited by size into exception-record
+  write exception-record.
+
+* Compares what was actually read/accumulated against what the
+* operator said to expect, so a short or duplicated sales.dat is
+* flagged before the PDF goes out.
+  700-CHECK-CONTROLS.
+  if actual-record-count not = control-record-count
+      move 'Y' to control-mismatch-flag
+      display "*** CONTROL TOTAL MISMATCH: record count read = "
+          actual-record-count ", expected = " control-record-count
+  end-if
+  if actual-total-amount not = control-amount
+      move 'Y' to control-mismatch-flag
+      display "*** CONTROL TOTAL MISMATCH: amount accumulated = "
+          actual-total-amount ", expected = " control-amount
+  end-if
+  if control-mismatch-flag = 'N'
+      display "Control totals reconciled OK."
+  end-if.
+
+* Confirms rep_generate fired exactly once for every in-date-range
+* record that was read, so a PDF silently cut short partway through
+* the run isn't mistaken for a complete report.
+  750-CHECK-GENERATE-COUNT.
+  if rep-generate-count not = in-range-record-count
+      display "*** rep_generate CALL COUNT MISMATCH: rep_generate fired "
+          rep-generate-count " time(s), " in-range-record-count
+          " record(s) were in range"
+  end-if.
+
+* Ranks the top 10 vendors by their accumulated vendor-rank-table
+* total and hands each one to the report layer in turn.
+  900-TOP-N-VENDORS.
+  perform 910-REPORT-ONE-VENDOR
+    varying vr-rank-number from 1 by 1
+    until vr-rank-number > 10 or vr-rank-number > vendor-rank-count.
+
+  910-REPORT-ONE-VENDOR.
+  move zeros to vr-best-total vr-best-index
+  perform 920-FIND-BEST-UNREPORTED
+    varying vx from 1 by 1 until vx > vendor-rank-count
+  if vr-best-index not = zeros
+      move vr-name (vr-best-index)  to vendor-name-dsp
+      move vr-total (vr-best-index) to vendor-total-dsp
+      call "rep_vendor_rank" using vr-rank-number vendor-name-dsp
+          vendor-total-dsp
+      move 'Y' to vr-reported (vr-best-index)
+  end-if.
+
+  920-FIND-BEST-UNREPORTED.
+  if vr-reported (vx) = 'N' and vr-total (vx) > vr-best-total
+      move vr-total (vx) to vr-best-total
+      move vx            to vr-best-index
+  end-if.
+
+* Registers one alternate layout per sales-type from "saleslayouts.lst"
+* (a "<type><space><layout filename>" line per entry), so, e.g.,
+* returns can render through their own layout without a recompile.
+* Absent the control file, every sales-type keeps the default layout.
+  960-LOAD-LAYOUT-REGISTRY.
+  open input layoutlist-file
+  if layoutlist-file-status = "00"
+      perform 970-READ-LAYOUT-ENTRY
+        until layoutlist-file-status not = "00"
+      close layoutlist-file
+  end-if.
+
+  970-READ-LAYOUT-ENTRY.
+  read layoutlist-file
+    at end continue
+    not at end
+        add 1 to layout-entry-count
+        move layoutlist-record (1:1)  to layout-type (layout-entry-count)
+        move layoutlist-record (3:80) to layout-file (layout-entry-count)
+        string layout-file (layout-entry-count) delimited by size
+            END-OF-STRING into REPORT-LAYOUT-NAME
+        call "rep_register_layout" using layout-type (layout-entry-count)
+            REPORT-LAYOUT-NAME
+  end-read.
+
+* Saves the file index just completed, the running totals, and the
+* vendor ranking table built so far, so 040-LOAD-CHECKPOINT can put
+* the run back exactly where it left off.
+  810-SAVE-CHECKPOINT.
+  open output checkpoint-file
+  move spaces to checkpoint-record
+  move "CTL"                         to ckpt-tag
+  move input-file-index              to ckpt-file-index
+  move vendor-total                  to ckpt-vendor-total
+  move city-total                    to ckpt-city-total
+  move region-total                  to ckpt-region-total
+  move grand-total                   to ckpt-grand-total
+  move actual-record-count           to ckpt-actual-record-count
+  move rep-generate-count            to ckpt-rep-generate-count
+  move in-range-record-count         to ckpt-in-range-record-count
+  move exception-count               to ckpt-exception-count
+  move vendor-rank-count             to ckpt-vendor-rank-count
+  move first-record-flag             to ckpt-first-record-flag
+  move save-vendor-region            to ckpt-save-vendor-region
+  move save-vendor-city              to ckpt-save-vendor-city
+  move actual-total-amount           to ckpt-actual-total-amount
+  write checkpoint-record
+  perform 815-SAVE-VENDOR-ENTRY
+    varying vx from 1 by 1
+    until vx > vendor-rank-count
+  close checkpoint-file.
+
+  815-SAVE-VENDOR-ENTRY.
+  move spaces to checkpoint-record
+  move "VND"             to ckpt-vnd-tag
+  move vr-name (vx)      to ckpt-vnd-name
+  move vr-total (vx)     to ckpt-vnd-total
+  move vr-reported (vx)  to ckpt-vnd-reported
+  write checkpoint-record.
+
+* Once the whole multi-file run has finished cleanly, an old
+* checkpoint would only cause the next run to skip files it should
+* actually process, so clear it back to empty here.
+  830-CLEAR-CHECKPOINT.
+  open output checkpoint-file
+  close checkpoint-file.
+
   200-CONV-DISPLAY.
-  move sales-vendor-name   to vendor-name-dsp   
+  move sales-vendor-name   to vendor-name-dsp
   move sales-value         to value-dsp
   move sales-number        to number-dsp
   move sales-type          to type-dsp
