@@ -0,0 +1,135 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.    tdb04reorg.
+ AUTHOR. Rildo Pragana.
+*
+* Reorganize/compact utility for the tdb04 indexed batch file: reads
+* every row in primary-key order and copies forward only the rows
+* not marked TR-IS-DELETED-1, into a fresh indexed file. Run this
+* periodically to reclaim the space soft-deleted rows would otherwise
+* leave behind. tdb04dat.new is left for the operator to swap into
+* place once it's been checked.
+*
+* MOD-LOG:
+*   - B100-COPY-BIN-NUMBERS now copies every TR-BIN-NUMBER-1 occurrence
+*     TR-BIN-IDX-1 actually claims, instead of always touching just
+*     subscript 1 -- a row written with TR-BIN-IDX-1 = 0 has no
+*     occurrences at all, and subscript 1 would reach past the table.
+*     A TR-BIN-IDX-1 above the table's 20-occurrence ceiling is
+*     corrupted data; it's logged and treated as 20 rather than let
+*     through to a subscript the table was never sized for.
+*
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    COPY "tdb04sel.cpy".
+    SELECT NEW-TEST-FILE
+         ASSIGN TO "tdb04dat.new"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE  IS SEQUENTIAL
+         RECORD KEY   IS NTR-KEY-1
+         ALTERNATE RECORD KEY IS NTR-REC-TYPE-1
+           WITH DUPLICATES
+         FILE STATUS  IS NTR-FS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ COPY "tdb04fd.cpy".
+
+ FD  NEW-TEST-FILE
+     RECORD IS VARYING 16 TO 73 CHARACTERS.
+ 01 NEW-TEST-REC-1.
+    05  NTR-KEY-1               PIC  9(03).
+    05  NTR-REC-TYPE-1          PIC  X(02).
+    05  NTR-DESCRIPTION-1       PIC  X(05).
+    05  NTR-DELETED-1           PIC  X(01).
+    05  NTR-BIN-IDX-1           PIC  9(02).
+    05  NTR-BIN-NUMBER-1        PIC  X(03)
+       OCCURS 1 TO 20 TIMES DEPENDING ON NTR-BIN-IDX-1.
+
+ WORKING-STORAGE SECTION.
+ 01 TR-FS                      PIC 9(02).
+ 01 NTR-FS                     PIC 9(02).
+ 01 W01-SWITCHES               PIC X(03).
+   88 W01-END VALUE "YES".
+   88 W01-MORE VALUE "NO".
+ 01 W-KEPT-COUNT                PIC 9(07) VALUE 0.
+ 01 W-DROPPED-COUNT             PIC 9(07) VALUE 0.
+ 01 W-BAD-IDX-COUNT             PIC 9(05) VALUE 0.
+ 01 W-BIN-SUB                   PIC 9(02) COMP.
+
+ PROCEDURE DIVISION.
+ 0000-PROGRAM-ENTRY.
+    PERFORM A000-INITIALIZE.
+    PERFORM B000-COMPACT UNTIL W01-END.
+    PERFORM C000-HOUSEKEEPING.
+    DISPLAY "* tdb04reorg: kept " W-KEPT-COUNT
+        ", dropped " W-DROPPED-COUNT
+        ", bad bin-index rows " W-BAD-IDX-COUNT.
+    STOP RUN.
+
+ A000-INITIALIZE.
+    MOVE "NO" TO W01-SWITCHES.
+    OPEN INPUT TEST-FILE.
+    OPEN OUTPUT NEW-TEST-FILE.
+    PERFORM D000-READ.
+
+ C000-HOUSEKEEPING.
+    CLOSE TEST-FILE.
+    CLOSE NEW-TEST-FILE.
+
+ B000-COMPACT.
+    IF TR-IS-DELETED-1
+       ADD 1 TO W-DROPPED-COUNT
+    ELSE
+       MOVE TR-KEY-1         TO NTR-KEY-1
+       MOVE TR-REC-TYPE-1    TO NTR-REC-TYPE-1
+       MOVE TR-DESCRIPTION-1 TO NTR-DESCRIPTION-1
+       MOVE TR-DELETED-1     TO NTR-DELETED-1
+       PERFORM B100-COPY-BIN-NUMBERS
+       WRITE NEW-TEST-REC-1
+       PERFORM B200-CHECK-WRITE-STATUS
+    END-IF.
+    PERFORM D000-READ.
+
+* Copies only the TR-BIN-NUMBER-1 occurrences TR-BIN-IDX-1 actually
+* claims for this row, bounding the count at the table's 20-occurrence
+* ceiling first so a corrupted index can't drive a subscript past it,
+* and flooring it at 1 since the new file's OCCURS 1 TO 20 DEPENDING
+* ON can't hold a zero-occurrence table either.
+ B100-COPY-BIN-NUMBERS.
+    IF TR-BIN-IDX-1 > 20
+       DISPLAY "* tdb04reorg: bad TR-BIN-IDX-1=" TR-BIN-IDX-1
+           " for key " TR-KEY-1 ", truncating to 20"
+       MOVE 20 TO NTR-BIN-IDX-1
+       ADD 1 TO W-BAD-IDX-COUNT
+    ELSE IF TR-BIN-IDX-1 < 1
+       DISPLAY "* tdb04reorg: bad TR-BIN-IDX-1=" TR-BIN-IDX-1
+           " for key " TR-KEY-1 ", raising to 1"
+       MOVE 1 TO NTR-BIN-IDX-1
+       ADD 1 TO W-BAD-IDX-COUNT
+    ELSE
+       MOVE TR-BIN-IDX-1 TO NTR-BIN-IDX-1
+    END-IF.
+    PERFORM B110-COPY-ONE-BIN-NUMBER
+        VARYING W-BIN-SUB FROM 1 BY 1
+        UNTIL W-BIN-SUB > NTR-BIN-IDX-1.
+
+* A failed WRITE here means the new file doesn't hold what this
+* program thinks it kept -- surface it instead of counting a row that
+* never made it to disk, the same way tdb04a.cob's
+* A100-CHECK-WRITE-STATUS guards its sample-data WRITEs.
+ B200-CHECK-WRITE-STATUS.
+    IF NTR-FS NOT = "00"
+       DISPLAY "* tdb04reorg: WRITE failed for key=" TR-KEY-1
+           " status=" NTR-FS
+    ELSE
+       ADD 1 TO W-KEPT-COUNT
+    END-IF.
+
+ B110-COPY-ONE-BIN-NUMBER.
+    MOVE TR-BIN-NUMBER-1(W-BIN-SUB) TO NTR-BIN-NUMBER-1(W-BIN-SUB).
+
+ D000-READ.
+    READ TEST-FILE NEXT
+       AT END MOVE "YES" TO W01-SWITCHES
+    END-READ.
