@@ -0,0 +1,160 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.    tdb04a.
+ AUTHOR. Rildo Pragana.
+*
+* Indexed batch-file proof of concept, using COBOL's own ORGANIZATION
+* INDEXED support (as opposed to tdb01a, which goes through the
+* external BDB-backed library). Demonstrates jumping straight to a
+* key with START instead of always scanning from the top.
+*
+* MOD-LOG:
+*   - C000-READ-NEXT now displays each row's TR-BIN-NUMBER-1 table
+*     through C100-DISPLAY-BIN-NUMBERS, which bounds TR-BIN-IDX-1 to
+*     the table's 20-occurrence ceiling first -- a row with a
+*     corrupted index above 20 would otherwise drive a subscript past
+*     the table's last occurrence.
+*
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    COPY "tdb04sel.cpy".
+
+ DATA DIVISION.
+ FILE SECTION.
+ COPY "tdb04fd.cpy".
+
+ WORKING-STORAGE SECTION.
+ 01 TR-FS                      PIC 9(02).
+ 01 W01-SWITCHES               PIC X(03).
+   88 W01-END VALUE "YES".
+   88 W01-MORE VALUE "NO".
+ 01 WS-TARGET-KEY              PIC 9(03).
+ 01 W-BIN-IDX-BOUNDED          PIC 9(02) COMP.
+ 01 W-BIN-SUB                  PIC 9(02) COMP.
+
+ PROCEDURE DIVISION.
+ 0000-PROGRAM-ENTRY.
+    PERFORM A000-BUILD-SAMPLE-FILE.
+    PERFORM B000-LOOKUP-AND-SCAN.
+    STOP RUN.
+
+* Loads a small set of sample rows so B000-LOOKUP-AND-SCAN has
+* something to position into. A real batch run would skip this and
+* just open the file that's already there. Every row gets a
+* TR-BIN-IDX-1 within the table's declared 1-to-20 range, the way
+* tdb05a.cob's sample data does it -- RECORD IS VARYING sizes the
+* record off TR-BIN-IDX-1, so an out-of-range value fails the WRITE
+* itself rather than reaching C100-DISPLAY-BIN-NUMBERS' bounds guard.
+ A000-BUILD-SAMPLE-FILE.
+    OPEN OUTPUT TEST-FILE.
+    MOVE SPACES TO TEST-REC-1.
+    MOVE 10 TO TR-KEY-1.
+    MOVE "S1" TO TR-REC-TYPE-1.
+    MOVE "AAAAA" TO TR-DESCRIPTION-1.
+    MOVE 1 TO TR-BIN-IDX-1.
+    MOVE "A01" TO TR-BIN-NUMBER-1(1).
+    WRITE TEST-REC-1.
+    PERFORM A100-CHECK-WRITE-STATUS.
+
+    MOVE SPACES TO TEST-REC-1.
+    MOVE 20 TO TR-KEY-1.
+    MOVE "S2" TO TR-REC-TYPE-1.
+    MOVE "BBBBB" TO TR-DESCRIPTION-1.
+    MOVE 1 TO TR-BIN-IDX-1.
+    MOVE "B01" TO TR-BIN-NUMBER-1(1).
+    WRITE TEST-REC-1.
+    PERFORM A100-CHECK-WRITE-STATUS.
+
+    MOVE SPACES TO TEST-REC-1.
+    MOVE 30 TO TR-KEY-1.
+    MOVE "S3" TO TR-REC-TYPE-1.
+    MOVE "CCCCC" TO TR-DESCRIPTION-1.
+    MOVE 1 TO TR-BIN-IDX-1.
+    MOVE "C01" TO TR-BIN-NUMBER-1(1).
+    WRITE TEST-REC-1.
+    PERFORM A100-CHECK-WRITE-STATUS.
+
+    MOVE SPACES TO TEST-REC-1.
+    MOVE 40 TO TR-KEY-1.
+    MOVE "S4" TO TR-REC-TYPE-1.
+    MOVE "DDDDD" TO TR-DESCRIPTION-1.
+* the row meant to exercise C100-DISPLAY-BIN-NUMBERS' bounds guard --
+* the table's declared ceiling is 20, so 20 is the largest value that
+* can actually be written; the guard itself stays in place to protect
+* against a row whose TR-BIN-IDX-1 gets corrupted after the fact.
+    MOVE 20 TO TR-BIN-IDX-1.
+    PERFORM A200-FILL-BIN-NUMBERS
+        VARYING W-BIN-SUB FROM 1 BY 1
+        UNTIL W-BIN-SUB > 20.
+    WRITE TEST-REC-1.
+    PERFORM A100-CHECK-WRITE-STATUS.
+
+    MOVE SPACES TO TEST-REC-1.
+    MOVE 50 TO TR-KEY-1.
+    MOVE "S5" TO TR-REC-TYPE-1.
+    MOVE "EEEEE" TO TR-DESCRIPTION-1.
+    MOVE 1 TO TR-BIN-IDX-1.
+    MOVE "E01" TO TR-BIN-NUMBER-1(1).
+    WRITE TEST-REC-1.
+    PERFORM A100-CHECK-WRITE-STATUS.
+
+    CLOSE TEST-FILE.
+
+* Fills one TR-BIN-NUMBER-1 occurrence with a recognizable value so
+* the key=40 sample row has real data in all 20 of its occurrences.
+ A200-FILL-BIN-NUMBERS.
+    MOVE "D" TO TR-BIN-NUMBER-1(W-BIN-SUB)(1:1).
+    MOVE W-BIN-SUB TO TR-BIN-NUMBER-1(W-BIN-SUB)(2:2).
+
+* A failed sample-data WRITE means B000-LOOKUP-AND-SCAN would be
+* scanning a file that isn't what this program thinks it built --
+* surface it instead of silently continuing.
+ A100-CHECK-WRITE-STATUS.
+    IF TR-FS NOT = "00"
+        DISPLAY "* tdb04a: WRITE failed for key=" TR-KEY-1
+            " status=" TR-FS
+    END-IF.
+
+* Opens the file for DYNAMIC access, uses START to jump straight to
+* the requested key instead of reading sequentially from the top,
+* then reads forward from there.
+ B000-LOOKUP-AND-SCAN.
+    MOVE "NO" TO W01-SWITCHES.
+    MOVE 30 TO WS-TARGET-KEY.
+    OPEN I-O TEST-FILE.
+    MOVE WS-TARGET-KEY TO TR-KEY-1.
+    START TEST-FILE KEY IS >= TR-KEY-1
+        INVALID KEY
+            DISPLAY "* no record at or after key " WS-TARGET-KEY
+            MOVE "YES" TO W01-SWITCHES
+    END-START.
+    PERFORM C000-READ-NEXT UNTIL W01-END.
+    CLOSE TEST-FILE.
+
+ C000-READ-NEXT.
+    READ TEST-FILE NEXT
+        AT END MOVE "YES" TO W01-SWITCHES
+    END-READ.
+    IF NOT W01-END
+        DISPLAY "* key=" TR-KEY-1 " type=" TR-REC-TYPE-1
+            " desc=" TR-DESCRIPTION-1
+        PERFORM C100-DISPLAY-BIN-NUMBERS
+    END-IF.
+
+* Displays this row's TR-BIN-NUMBER-1 occurrences, bounding
+* TR-BIN-IDX-1 to the table's 20-occurrence ceiling first so a
+* corrupted index can't drive a subscript past it.
+ C100-DISPLAY-BIN-NUMBERS.
+    IF TR-BIN-IDX-1 > 20
+        DISPLAY "* tdb04a: bad TR-BIN-IDX-1=" TR-BIN-IDX-1
+            " for key " TR-KEY-1 ", truncating to 20"
+        MOVE 20 TO W-BIN-IDX-BOUNDED
+    ELSE
+        MOVE TR-BIN-IDX-1 TO W-BIN-IDX-BOUNDED
+    END-IF.
+    PERFORM C200-DISPLAY-ONE-BIN-NUMBER
+        VARYING W-BIN-SUB FROM 1 BY 1
+        UNTIL W-BIN-SUB > W-BIN-IDX-BOUNDED.
+
+ C200-DISPLAY-ONE-BIN-NUMBER.
+    DISPLAY "*   bin(" W-BIN-SUB ")=" TR-BIN-NUMBER-1(W-BIN-SUB).
