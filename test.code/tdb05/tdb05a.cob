@@ -0,0 +1,85 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.    tdb05a.
+ AUTHOR. Rildo Pragana.
+*
+* Free-slot utilization report for a RELATIVE-organization batch file,
+* the production equivalent of the relio_tests regression suite's
+* TEST-FILE. Probes every relative slot from 1 through MAX-SLOTS with
+* READ ... INVALID KEY to tell used slots from free ones, without
+* needing an index of its own -- RELATIVE access already gives us
+* direct positioning by slot number.
+*
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    COPY "tdb05sel.cpy".
+
+ DATA DIVISION.
+ FILE SECTION.
+ COPY "tdb05fd.cpy".
+
+ WORKING-STORAGE SECTION.
+ 01 WS-TR-KEY                  PIC 9(03).
+ 01 TR-FS                      PIC 9(02).
+ 01 MAX-SLOTS                  PIC 9(03) VALUE 20.
+ 01 W-USED-COUNT                PIC 9(03) VALUE 0.
+ 01 W-FREE-COUNT                PIC 9(03) VALUE 0.
+ 01 W-PERCENT-USED              PIC ZZ9.99.
+
+ PROCEDURE DIVISION.
+ 0000-PROGRAM-ENTRY.
+    PERFORM A000-BUILD-SAMPLE-FILE.
+    PERFORM B000-UTILIZATION-REPORT.
+    STOP RUN.
+
+* Loads a handful of occupied slots with gaps between them, mirroring
+* the write pattern relio_tests uses, so B000-UTILIZATION-REPORT has
+* both used and free slots to report on.
+ A000-BUILD-SAMPLE-FILE.
+    OPEN OUTPUT TEST-FILE.
+    MOVE SPACES TO TEST-REC-1.
+    MOVE 2 TO TR-BIN-IDX-1.
+
+    MOVE 1 TO WS-TR-KEY TR-KEY-1.
+    MOVE "SLOT01" TO TR-DESCRIPTION-1.
+    WRITE TEST-REC-1.
+
+    MOVE 4 TO WS-TR-KEY TR-KEY-1.
+    MOVE "SLOT04" TO TR-DESCRIPTION-1.
+    WRITE TEST-REC-1.
+
+    MOVE 5 TO WS-TR-KEY TR-KEY-1.
+    MOVE "SLOT05" TO TR-DESCRIPTION-1.
+    WRITE TEST-REC-1.
+
+    MOVE 12 TO WS-TR-KEY TR-KEY-1.
+    MOVE "SLOT12" TO TR-DESCRIPTION-1.
+    WRITE TEST-REC-1.
+
+    CLOSE TEST-FILE.
+
+* Walks every slot from 1 to MAX-SLOTS with a direct READ, counting
+* used vs. free, then displays the summary an operator would want
+* before deciding whether the file needs to grow or be reorganized.
+ B000-UTILIZATION-REPORT.
+    OPEN INPUT TEST-FILE.
+    PERFORM C000-PROBE-SLOT
+        VARYING WS-TR-KEY FROM 1 BY 1
+        UNTIL WS-TR-KEY > MAX-SLOTS.
+    CLOSE TEST-FILE.
+
+    COMPUTE W-PERCENT-USED =
+        (W-USED-COUNT / MAX-SLOTS) * 100.
+    DISPLAY "* tdb05a utilization report".
+    DISPLAY "*   slots checked : " MAX-SLOTS.
+    DISPLAY "*   slots used    : " W-USED-COUNT.
+    DISPLAY "*   slots free    : " W-FREE-COUNT.
+    DISPLAY "*   percent used  : " W-PERCENT-USED.
+
+ C000-PROBE-SLOT.
+    READ TEST-FILE
+        INVALID KEY
+            ADD 1 TO W-FREE-COUNT
+        NOT INVALID KEY
+            ADD 1 TO W-USED-COUNT
+    END-READ.
