@@ -1,11 +1,63 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    tdb02.  
- AUTHOR. Rildo Pragana.         
+ PROGRAM-ID.    tdb02.
+ AUTHOR. Rildo Pragana.
 * REMARKS.
 *    Example PostgreSQL interface program for Cobol.
+*
+* MOD-LOG:
+*   - values going into SQL-QUERY are now quote-escaped before the
+*     STRING, so an apostrophe in an address can't break a query.
+*   - added "8- update mytable row" and "9- delete mytable row".
+*   - each write operation now runs inside an explicit
+*     begin/commit/rollback so a failed step doesn't leave mytable
+*     half-changed.
+*   - the connection to mydatabase is now opened once at program
+*     start and held for the whole menu session, only closing on
+*     option 0 (options 1/2/7 still connect to a different database
+*     -- template1/loja -- and so still connect/disconnect on their
+*     own, same as before).
+*   - added "10- export mytable to CSV".
+*   - non-success DB-STATUS values are now appended, with a
+*     timestamp, to a database error log file.
+*   - 200-CHECK-STATUS also files DB-STATUS/DB-MESSAGE into the
+*     standard SQLCA copybook, so anything downstream that expects
+*     SQLCODE/SQLERRMC doesn't have to know this program's own
+*     DB-STATUS/DB-MESSAGE names.
+*   - the error-log paragraph, its file, and its working-storage now
+*     live in shared copybooks (dberrlog.cpy and friends) so tdb03
+*     can log to the exact same file the exact same way.
+*   - a "BATCH" command-line argument bypasses the interactive menu
+*     and runs the insert path unattended against every row in
+*     tdb02insert.dat, so a scheduler can load a batch of rows without
+*     anyone sitting at the ACCEPT CMD prompt.
 *
  ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT csv-file
+         ASSIGN TO "mytable.csv"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL.
+    SELECT batch-insert-file
+         ASSIGN TO "tdb02insert.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS batch-ins-fs.
+    COPY "dberrsel.cpy".
+
  DATA DIVISION.
+ FILE SECTION.
+ FD  csv-file.
+ 01  csv-record              pic X(120).
+
+ FD  batch-insert-file.
+ 01  batch-insert-rec.
+     05 bi-name              pic X(40).
+     05 bi-addr              pic X(50).
+     05 bi-phone             pic X(15).
+
+ COPY "dberrfd.cpy".
 *
  WORKING-STORAGE SECTION.
 
@@ -22,15 +74,89 @@
      05 PNOME           PIC X(50).
      05 PPRECO          PIC X(20).
     77  NEW-DB-NAME     PIC X(40) value "mydatabase".
-    77  CMD             pic 9.
+    77  CMD             pic 99.
     77  DB-STATUS       pic 9(12) COMP.
     77  DB-MESSAGE      pic X(200).
-    01  MYTBL-RECORD.
-     05 MYTBL-NAME      pic X(40).
-     05 MYTBL-ADDR      pic X(50).
-     05 MYTBL-PHONE     pic X(15).
-    
+    77  MYDB-CONNECTED  pic X value "N".
+      88 MYDB-IS-CONNECTED    value "Y".
+    COPY "mytbl.cpy".
+    01  MYTBL-KEY       pic X(40).
+
+*  escaped copies of the mytable fields: worst case is every
+*  character an apostrophe, so each escaped field is twice the
+*  width of the field it holds.
+    01  MYTBL-NAME-ESC      pic X(80).
+    01  MYTBL-ADDR-ESC      pic X(100).
+    01  MYTBL-PHONE-ESC     pic X(30).
+    01  MYTBL-KEY-ESC       pic X(80).
+    77  ESC-IX              pic 9(3) comp.
+    77  ESC-OX              pic 9(3) comp.
+    77  ESC-CHAR            pic X.
+
+    77  WS-DATE             pic 9(8).
+    77  WS-TIME             pic 9(8).
+    77  WS-TIMESTAMP        pic X(17).
+    77  CMDLINE-PARM        pic X(20).
+    77  batch-ins-fs        pic XX.
+    77  batch-ins-count     pic 9(5) value 0.
+    01  batch-switches      pic X(03).
+      88 batch-eof               value "YES".
+    COPY "dberrws.cpy".
+    COPY "SQLCA.cpy".
+
  PROCEDURE DIVISION.
+ 000-MAIN.
+    move "tdb02" to DBERR-PROGRAM-NAME.
+    accept CMDLINE-PARM from command-line.
+    perform 080-CONNECT-MYDB.
+    if CMDLINE-PARM(1:5) = "BATCH"
+        perform 015-BATCH-INSERT-LOOP
+        perform 050-DISCONNECT
+    else
+        perform 010-LOOP
+    end-if.
+    stop run.
+
+* Unattended equivalent of menu option 4, driven by a "BATCH"
+* command-line argument instead of the interactive ACCEPT CMD prompt:
+* inserts every row found in tdb02insert.dat without anyone at the
+* console.
+ 015-BATCH-INSERT-LOOP.
+    move "NO" to batch-switches
+    open input batch-insert-file
+    if batch-ins-fs not = "00"
+        display "* tdb02: batch insert file tdb02insert.dat not found"
+    else
+        perform 016-READ-BATCH-ROW
+        perform 017-BATCH-INSERT-ROW until batch-eof
+        close batch-insert-file
+        display "* tdb02: batch insert complete, "
+            batch-ins-count " row(s) inserted"
+    end-if.
+
+ 016-READ-BATCH-ROW.
+    read batch-insert-file
+        at end move "YES" to batch-switches
+    end-read.
+
+ 017-BATCH-INSERT-ROW.
+    move bi-name  to MYTBL-NAME
+    move bi-addr  to MYTBL-ADDR
+    move bi-phone to MYTBL-PHONE
+    perform 065-ESCAPE-MYTBL
+    string "insert into mytable "
+        "values ( '" MYTBL-NAME-ESC
+        "','" MYTBL-ADDR-ESC
+        "','" MYTBL-PHONE-ESC
+        "' );;"
+        into SQL-QUERY
+    perform 095-BEGIN-TRANSACTION
+    perform 090-DO-QUERY
+    perform 096-END-TRANSACTION
+    call "sql_clear_query" using QRY-HANDLE
+    add 1 to batch-ins-count
+    perform 016-READ-BATCH-ROW.
+
  010-LOOP.
     display "======= M E N U ======="
     display "1- create mydatabase"
@@ -40,66 +166,104 @@
     display "5- drop mytable"
     display "6- select mytable"
     display "7- perform tests with 'loja' database".
+    display "8- update mytable row"
+    display "9- delete mytable row"
+    display "10- export mytable to CSV"
     display "0- end program"
     accept CMD
-    
+
     evaluate CMD
     when 1
         perform 070-CONNECT-TEMPLATE
         string "create database " NEW-DB-NAME ";;" into SQL-QUERY
+* CREATE DATABASE can't run inside a transaction block -- unlike the
+* mytable write operations below, this isn't something that needs to
+* be rolled back atomically with anything else.
         perform 090-DO-QUERY
         call "sql_clear_query" using QRY-HANDLE
         perform 050-DISCONNECT
+        perform 080-CONNECT-MYDB
     when 2
         perform 070-CONNECT-TEMPLATE
         string "drop database " NEW-DB-NAME ";;" into SQL-QUERY
+* DROP DATABASE can't run inside a transaction block either.
         perform 090-DO-QUERY
         call "sql_clear_query" using QRY-HANDLE
         perform 050-DISCONNECT
+        perform 080-CONNECT-MYDB
     when 3
-        perform 080-CONNECT-MYDB 
-        string "create table mytable", 
-            " ( name char(40), address char(50), phone char(15) );;" 
+        string "create table mytable",
+            " ( name char(40), address char(50), phone char(15) );;"
             into SQL-QUERY
+        perform 095-BEGIN-TRANSACTION
         perform 090-DO-QUERY
+        perform 096-END-TRANSACTION
         call "sql_clear_query" using QRY-HANDLE
-        perform 050-DISCONNECT
     when 4
-        perform 080-CONNECT-MYDB 
         perform 060-ACCEPT-MYTBL
-        string "insert into mytable " 
-            "values ( '" MYTBL-NAME
-            "','" MYTBL-ADDR
-            "','" MYTBL-PHONE
-            "' );;" 
+        perform 065-ESCAPE-MYTBL
+        string "insert into mytable "
+            "values ( '" MYTBL-NAME-ESC
+            "','" MYTBL-ADDR-ESC
+            "','" MYTBL-PHONE-ESC
+            "' );;"
             into SQL-QUERY
+        perform 095-BEGIN-TRANSACTION
         perform 090-DO-QUERY
+        perform 096-END-TRANSACTION
         call "sql_clear_query" using QRY-HANDLE
-        perform 050-DISCONNECT
     when 5
-        perform 080-CONNECT-MYDB 
         move "drop table mytable;;" to SQL-QUERY
+        perform 095-BEGIN-TRANSACTION
         perform 090-DO-QUERY
+        perform 096-END-TRANSACTION
         call "sql_clear_query" using QRY-HANDLE
-        perform 050-DISCONNECT
     when 6
-        perform 080-CONNECT-MYDB 
         move "select * from mytable;;" to SQL-QUERY
         perform 090-DO-QUERY
         perform 300-SHOW-TUPLES
         call "sql_clear_query" using QRY-HANDLE
-        perform 050-DISCONNECT
     when 7
         perform 100-LOJA-TESTS
-    when 0 
+    when 8
+        perform 067-ACCEPT-MYTBL-KEY
+        perform 060-ACCEPT-MYTBL
+        perform 065-ESCAPE-MYTBL
+        string "update mytable set "
+            "address = '" MYTBL-ADDR-ESC
+            "', phone = '" MYTBL-PHONE-ESC
+            "' where name = '" MYTBL-KEY-ESC
+            "';;"
+            into SQL-QUERY
+        perform 095-BEGIN-TRANSACTION
+        perform 090-DO-QUERY
+        perform 096-END-TRANSACTION
+        call "sql_clear_query" using QRY-HANDLE
+    when 9
+        perform 067-ACCEPT-MYTBL-KEY
+        string "delete from mytable where name = '"
+            MYTBL-KEY-ESC "';;"
+            into SQL-QUERY
+        perform 095-BEGIN-TRANSACTION
+        perform 090-DO-QUERY
+        perform 096-END-TRANSACTION
+        call "sql_clear_query" using QRY-HANDLE
+    when 10
+        move "select * from mytable;;" to SQL-QUERY
+        perform 090-DO-QUERY
+        perform 310-EXPORT-TUPLES-CSV
+        call "sql_clear_query" using QRY-HANDLE
+    when 0
+        perform 050-DISCONNECT
         stop run
     when other
         display "Unknown command!"
     end-evaluate.
     go to 010-LOOP.
-   
+
  050-DISCONNECT.
         call "sql_disconnect_db" using DB-HANDLE.
+        move "N" to MYDB-CONNECTED.
 
  060-ACCEPT-MYTBL.
         display "Name: " no advancing
@@ -108,21 +272,98 @@
         accept MYTBL-ADDR
         display "Phone: " no advancing
         accept MYTBL-PHONE.
-    
+
+* 065/062/063/064 escape each mytable column by doubling up any
+* apostrophe found in it, so a name or address containing a quote
+* character can't break out of the SQL string it's built into.
+ 065-ESCAPE-MYTBL.
+        perform 062-ESCAPE-NAME.
+        perform 063-ESCAPE-ADDR.
+        perform 064-ESCAPE-PHONE.
+
+ 062-ESCAPE-NAME.
+        move spaces to MYTBL-NAME-ESC
+        move 0 to ESC-OX
+        perform 062-ESCAPE-NAME-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-NAME.
+
+ 062-ESCAPE-NAME-CHAR.
+        move MYTBL-NAME(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-NAME-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-NAME-ESC(ESC-OX:1).
+
+ 063-ESCAPE-ADDR.
+        move spaces to MYTBL-ADDR-ESC
+        move 0 to ESC-OX
+        perform 063-ESCAPE-ADDR-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-ADDR.
+
+ 063-ESCAPE-ADDR-CHAR.
+        move MYTBL-ADDR(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-ADDR-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-ADDR-ESC(ESC-OX:1).
+
+ 064-ESCAPE-PHONE.
+        move spaces to MYTBL-PHONE-ESC
+        move 0 to ESC-OX
+        perform 064-ESCAPE-PHONE-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-PHONE.
+
+ 064-ESCAPE-PHONE-CHAR.
+        move MYTBL-PHONE(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-PHONE-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-PHONE-ESC(ESC-OX:1).
+
+ 067-ACCEPT-MYTBL-KEY.
+        display "Row to update/delete -- Name: " no advancing
+        accept MYTBL-KEY.
+        move spaces to MYTBL-KEY-ESC
+        move 0 to ESC-OX
+        perform 068-ESCAPE-KEY-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-KEY.
+
+ 068-ESCAPE-KEY-CHAR.
+        move MYTBL-KEY(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-KEY-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-KEY-ESC(ESC-OX:1).
+
+* Closes the standing mydatabase connection before DB-HANDLE is
+* overwritten with a template1 handle, so the earlier connection is
+* released instead of just discarded. 080-CONNECT-MYDB (called by
+* every menu option that uses this paragraph) reconnects afterward.
  070-CONNECT-TEMPLATE.
+        perform 050-DISCONNECT.
         move "template1" to DATABASE-NAME.
         call "sql_connect_db" using DATABASE-NAME DB-HANDLE DB-STATUS.
         if DB-STATUS not = zeros
+            perform 205-LOG-DB-ERROR
             display "Error in database connection!"
             stop run.
-    
+
  080-CONNECT-MYDB.
-        move "mydatabase" to DATABASE-NAME.
-        call "sql_connect_db" using DATABASE-NAME DB-HANDLE DB-STATUS.
-        if DB-STATUS not = zeros
-            display "Error in database connection!"
-            stop run.
-  
+        if not MYDB-IS-CONNECTED
+            move "mydatabase" to DATABASE-NAME
+            call "sql_connect_db" using DATABASE-NAME DB-HANDLE DB-STATUS
+            if DB-STATUS not = zeros
+                perform 205-LOG-DB-ERROR
+                display "Error in database connection!"
+                stop run
+            end-if
+            move "Y" to MYDB-CONNECTED
+        end-if.
+
  090-DO-QUERY.
         display "Query: " SQL-QUERY
 **** A query is a cobol string terminated with ";;", so this substring
@@ -132,52 +373,75 @@
         call "sql_exec_query" using DB-HANDLE SQL-QUERY QRY-HANDLE DB-STATUS
         perform 200-CHECK-STATUS.
 
+* 095/096 wrap a write operation in its own transaction, so a
+* statement that fails partway through leaves mytable exactly as it
+* was rather than half-changed.
+ 095-BEGIN-TRANSACTION.
+        move "begin;;" to SQL-QUERY
+        call "sql_exec_query" using DB-HANDLE SQL-QUERY QRY-HANDLE DB-STATUS.
+
+ 096-END-TRANSACTION.
+        if DB-STATUS = 1 or DB-STATUS = 2
+            move "commit;;" to SQL-QUERY
+        else
+            move "rollback;;" to SQL-QUERY
+        end-if
+        call "sql_exec_query" using DB-HANDLE SQL-QUERY QRY-HANDLE DB-STATUS.
+
     100-LOJA-TESTS.
 **** This example only works if 'loja.sql' is inserted into the
 **** running postgresql server. Please refer to psql manual to
 **** see how to get it done.
 
-******* Step 1: connect to the database
+******* Step 1: connect to the database. The standing mydatabase
+******* connection is closed first so its handle isn't just
+******* overwritten and leaked; Step 5 below reconnects it.
+        perform 050-DISCONNECT.
         move "loja" to DATABASE-NAME.
         call "sql_connect_db" using DATABASE-NAME  DB-HANDLE DB-STATUS.
         display "connection done!".
- 
-******* Step 2: start a query, returning a query handle. 
+        if DB-STATUS not = zeros
+            perform 205-LOG-DB-ERROR.
+
+******* Step 2: start a query, returning a query handle.
         move "select pnome,ppreco from produto;;" to SQL-QUERY.
         call "sql_exec_query" using DB-HANDLE SQL-QUERY QRY-HANDLE DB-STATUS.
         perform 200-CHECK-STATUS
-    
+
 ******* Step 3: get some results from the query.
         move zeros to NTUPLE NFIELD
         move spaces to COLUMN-VALUE
-        call "sql_get_value" using QRY-HANDLE NTUPLE NFIELD COLUMN-VALUE   
+        call "sql_get_value" using QRY-HANDLE NTUPLE NFIELD COLUMN-VALUE
         display "First tuple, first attribute:[" COLUMN-VALUE "]".
-       
+
         add 1 to NFIELD
         move spaces to COLUMN-VALUE
-        call "sql_get_value" using QRY-HANDLE NTUPLE NFIELD COLUMN-VALUE   
+        call "sql_get_value" using QRY-HANDLE NTUPLE NFIELD COLUMN-VALUE
         display "First tuple, second attribute:[" COLUMN-VALUE "]".
 
 ******* Step 3a (optional): read max values from the query handle.
         call "sql_max_tuple" using QRY-HANDLE MAX-TUPLE.
         call "sql_max_field" using QRY-HANDLE MAX-FIELD.
         display "Max tuple: " MAX-TUPLE ", Max field: " MAX-FIELD.
-   
+
 ******* Step3b: other way to get the tuples.
         display "*********************************************************"
         move zero to NTUPLE
         perform until NTUPLE = MAX-TUPLE
-            call "sql_get_tuple" using QRY-HANDLE NTUPLE TUPLE 
-            display TUPLE 
+            call "sql_get_tuple" using QRY-HANDLE NTUPLE TUPLE
+            display TUPLE
             add 1 to NTUPLE
         end-perform
 
 ******* Step 4: release query handle after finishing.
         call "sql_clear_query" using QRY-HANDLE.
 
-******* Step 5: disconnect from the database server.
-        call "sql_disconnect_db" using DB-HANDLE.
- 
+******* Step 5: disconnect from the database server, then reconnect
+******* to mydatabase so DB-HANDLE is good again for the rest of the
+******* menu session.
+        perform 050-DISCONNECT.
+        perform 080-CONNECT-MYDB.
+
  200-CHECK-STATUS.
         display "DB-STATUS = " DB-STATUS.
         if (DB-STATUS not = 1 and DB-STATUS  not = 2)
@@ -186,7 +450,20 @@
 **** message from the postgresql server, or your memory may be
 **** corrupted.
             call "sql_status_message" using DB-HANDLE DB-MESSAGE
-            display DB-MESSAGE.
+            display DB-MESSAGE
+            perform 210-FILE-SQLCA
+            perform 205-LOG-DB-ERROR.
+
+* Files DB-STATUS/DB-MESSAGE into the standard SQLCA copybook, so
+* anything downstream that already knows how to read an SQLCA doesn't
+* need to know this program's own field names.
+ 210-FILE-SQLCA.
+        move "SQLCA"   to SQLCAID
+        move DB-STATUS to SQLCODE
+        move DB-MESSAGE(1:70) to SQLERRMC
+        move 70 to SQLERRML.
+
+ COPY "dberrlog.cpy".
 
  300-SHOW-TUPLES.
         call "sql_max_tuple" using QRY-HANDLE MAX-TUPLE.
@@ -200,3 +477,23 @@
             add 1 to NTUPLE
         end-perform.
 
+* Same tuple-walking loop as 300-SHOW-TUPLES, but writes each row to
+* mytable.csv instead of the terminal, so the table contents can be
+* handed to someone who needs them in a spreadsheet.
+ 310-EXPORT-TUPLES-CSV.
+        call "sql_max_tuple" using QRY-HANDLE MAX-TUPLE.
+        call "sql_max_field" using QRY-HANDLE MAX-FIELD.
+        open output csv-file
+        move zero to NTUPLE
+        perform until NTUPLE = MAX-TUPLE
+            call "sql_get_tuple" using QRY-HANDLE NTUPLE MYTBL-RECORD
+            move spaces to csv-record
+            string MYTBL-NAME  delimited by "  "
+                "," MYTBL-ADDR delimited by "  "
+                "," MYTBL-PHONE delimited by "  "
+                into csv-record
+            write csv-record
+            add 1 to NTUPLE
+        end-perform
+        close csv-file
+        display "* mytable exported to mytable.csv".
