@@ -0,0 +1,93 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.    batchctl.
+ AUTHOR. Rildo Pragana.
+*
+* Master batch-control job: runs the nightly sales report, the
+* contact-database maintenance run, and the dyntest01 subroutine
+* chain as one ordered sequence of steps, the way a JCL job stream
+* would, except this shop has no JCL scheduler -- CALL "SYSTEM" runs
+* each step's compiled program as its own process and hands back its
+* exit status in RETURN-CODE, same as a step's condition code. A step
+* that fails halts the rest of the chain, and every step's outcome is
+* logged to batchctl.log with a timestamp for the operator to review.
+*
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT batch-log-file
+         ASSIGN TO "batchctl.log"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS batch-log-fs.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  batch-log-file.
+ 01  batch-log-rec              pic x(100).
+
+ WORKING-STORAGE SECTION.
+ 77  batch-log-fs                pic xx.
+ 01  step-name                   pic x(20).
+ 01  step-command                pic x(80).
+ 77  step-return-code            pic s9(4).
+ 77  chain-ok-flag               pic x value 'Y'.
+   88 chain-ok                        value 'Y'.
+ 01  ws-date                     pic 9(8).
+ 01  ws-time                     pic 9(8).
+ 01  ws-timestamp                pic x(17).
+
+ PROCEDURE DIVISION.
+ 000-MAIN.
+    open output batch-log-file.
+
+    move "REPORT_EXAMPLE"    to step-name
+    move "./report_example"  to step-command
+    if chain-ok
+        perform 100-RUN-STEP
+    end-if.
+
+    move "TDB01A"    to step-name
+    move "./tdb01a"  to step-command
+    if chain-ok
+        perform 100-RUN-STEP
+    end-if.
+
+    move "DYNTEST01"    to step-name
+    move "./dyntest01"  to step-command
+    if chain-ok
+        perform 100-RUN-STEP
+    end-if.
+
+    if chain-ok
+        display "* batchctl: all steps completed normally"
+    else
+        display "* batchctl: chain halted early, see batchctl.log"
+    end-if.
+
+    close batch-log-file.
+    stop run.
+
+* Runs one step's compiled program as a child process and captures
+* its exit status; a non-zero status stops any remaining steps from
+* running, the same as a JCL COND check would.
+ 100-RUN-STEP.
+    display "* batchctl: starting step " step-name.
+    call "SYSTEM" using step-command.
+    move return-code to step-return-code.
+    perform 110-LOG-STEP-RESULT.
+    if step-return-code not = 0
+        move 'N' to chain-ok-flag
+        display "* batchctl: step " step-name
+            " failed, return code=" step-return-code
+    end-if.
+
+* Appends one timestamped line per step to batchctl.log recording the
+* step name and the return code it finished with.
+ 110-LOG-STEP-RESULT.
+    accept ws-date from date yyyymmdd.
+    accept ws-time from time.
+    string ws-date "-" ws-time delimited by size into ws-timestamp.
+    move spaces to batch-log-rec.
+    string ws-timestamp " step=" step-name
+        " rc=" step-return-code delimited by size into batch-log-rec.
+    write batch-log-rec.
