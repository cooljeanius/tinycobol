@@ -1,23 +1,85 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    tdb03.  
- AUTHOR. Rildo Pragana.         
+ PROGRAM-ID.    tdb03.
+ AUTHOR. Rildo Pragana.
 * REMARKS.
 *    Example PostgreSQL interface program for Cobol
 *    with CGI access.
+*
+* MOD-LOG:
+*   - added "update" and "delete" CGI commands, mirroring insert.
+*   - CGI values are now truncated to the width recorded in
+*     FORM-ITEMS-SIZES-ENTRIES before they go anywhere near a query.
+*   - "listdb" now takes a "page" form field and only lists one page
+*     of mytable at a time.
+*   - every web submission is appended, with a timestamp, to an
+*     audit file.
+*   - "insert"/"update"/"select"/"delete" now require a valid
+*     session token, submitted as a hidden "session" form field,
+*     before they touch mytable.
+*   - 200-CHECK-STATUS now files DB-STATUS/DB-MESSAGE into the
+*     standard SQLCA copybook and logs non-success statuses to the
+*     same dberror.log tdb02 uses, via the shared dberrlog.cpy
+*     paragraph.
+*   - every rendered form now carries a fresh CSRF token, issued by
+*     038-ISSUE-CSRF-TOKEN and recorded in csrftokens.dat; "insert",
+*     "update", and "delete" all require the submitted "csrf" form
+*     field to match one on record, checked by 007-CHECK-CSRF, before
+*     they touch mytable -- the same hidden-form-field mechanism
+*     "session" already uses, since this CGI form is our only
+*     public-facing entry point.
 *
  ENVIRONMENT DIVISION.
- CONFIGURATION SECTION. 
+ CONFIGURATION SECTION.
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
-       SELECT HTML-FORM   ASSIGN TO "./form.html" 
+       SELECT HTML-FORM   ASSIGN TO "./form.html"
             ORGANIZATION IS LINE SEQUENTIAL
             ACCESS MODE  IS SEQUENTIAL
             FILE STATUS IS FS.
+       SELECT SESSION-FILE ASSIGN TO "sessions.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS IS SESSION-FS.
+       SELECT AUDIT-FILE  ASSIGN TO "formaudit.log"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS IS AUDIT-FS.
+       SELECT CSRF-FILE  ASSIGN TO "csrftokens.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS IS CSRF-FS.
+       SELECT CSRF-NEW-FILE  ASSIGN TO "csrftokens.dat.new"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS IS CSRF-NEW-FS.
+       SELECT BAD-FORM-FILE ASSIGN TO "tdb03badform.log"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS IS BAD-FORM-FS.
+       COPY "dberrsel.cpy".
 
  DATA DIVISION.
     FILE SECTION.
     FD HTML-FORM.
     01 HTML-LINE    PIC X(80).
+    FD SESSION-FILE.
+    01 SESSION-LINE PIC X(40).
+    FD AUDIT-FILE.
+    01 AUDIT-LINE   PIC X(200).
+* CSRF-LINE-SESSION binds the token to the session it was issued to
+* (see 038-ISSUE-CSRF-TOKEN), so 008-SCAN-CSRF-FILE can refuse to
+* redeem a token pulled by one session on behalf of another.
+    FD CSRF-FILE.
+    01 CSRF-LINE.
+       05 CSRF-LINE-TOKEN    PIC X(40).
+       05 CSRF-LINE-SESSION  PIC X(40).
+    FD CSRF-NEW-FILE.
+    01 CSRF-NEW-LINE.
+       05 CSRF-NEW-LINE-TOKEN    PIC X(40).
+       05 CSRF-NEW-LINE-SESSION  PIC X(40).
+    FD BAD-FORM-FILE.
+    01 BAD-FORM-REC PIC X(120).
+    COPY "dberrfd.cpy".
 *
  WORKING-STORAGE SECTION.
 
@@ -27,6 +89,8 @@
     77      VN2             pic 9(3).
     77      VN3             pic 9(3).
     77      FS              PIC 99.
+    77      SESSION-FS      pic XX.
+    77      AUDIT-FS        pic XX.
     77      DATABASE-NAME   PIC X(80).
     77      SQL-QUERY       PIC X(200).
     77      DB-HANDLE       PIC 9(12) COMP.
@@ -43,10 +107,13 @@
     77      CMD             pic 9.
     77      DB-STATUS       pic 9(12) COMP.
     77      DB-MESSAGE      pic X(200).
-    01      MYTBL-RECORD.
-     05     MYTBL-NAME      pic X(40).
-     05     MYTBL-ADDR      pic X(50).
-     05     MYTBL-PHONE     pic X(15).
+    COPY "mytbl.cpy".
+    01      MYTBL-NAME-ESC      pic X(80).
+    01      MYTBL-ADDR-ESC      pic X(100).
+    01      MYTBL-PHONE-ESC     pic X(30).
+    77      ESC-IX              pic 9(3) comp.
+    77      ESC-OX              pic 9(3) comp.
+    77      ESC-CHAR            pic X.
     77      CGI-RESULT      pic 9(12) comp.
     77      CGI-NAME        pic X(80).
     77      CGI-VALUE       pic X(200).
@@ -59,6 +126,9 @@
      05     FILLER  PIC X(18) VALUE "address        050".
      05     FILLER  PIC X(18) VALUE "phone          015".
      05     FILLER  PIC X(18) VALUE "cmd            010".
+     05     FILLER  PIC X(18) VALUE "session        040".
+     05     FILLER  PIC X(18) VALUE "page           005".
+     05     FILLER  PIC X(18) VALUE "csrf           040".
     01      FORM-ITEMS-SIZES redefines FORM-ITEMS-SIZES-ENTRIES.
      05     FORM-ITEM-SIZE-ENTRY occurs 20 times indexed by IXSZ.
       10    FORM-ITEM-NAME  pic X(15).
@@ -66,7 +136,44 @@
     77      WS-ITEM-NAME    pic X(15).
     77      END-OF-STRING   pic X value LOW-VALUES.
 
+*  session token submitted with the form -- insert/update/select/
+*  delete all require this to name a still-active line in
+*  sessions.dat before they touch mytable.
+    77      WS-SESSION      pic X(40).
+    77      WS-SESSION-OK   pic X value "N".
+      88    WS-SESSION-VALID    value "Y".
+
+*  CSRF token issued each time the form is rendered -- insert/update/
+*  delete all require this to name a still-on-record line in
+*  csrftokens.dat before they touch mytable.
+    77      CSRF-FS         pic XX.
+    77      CSRF-NEW-FS     pic XX.
+    77      CSRF-REWRITE-CMD pic X(80)
+       VALUE "mv csrftokens.dat.new csrftokens.dat".
+    77      WS-CSRF-TOKEN   pic X(40).
+    77      WS-CSRF-OK      pic X value "N".
+      88    WS-CSRF-VALID       value "Y".
+
+*  paging state for the "listdb" command.
+    77      WS-PAGE         pic 9(5) value 1.
+    77      WS-PAGE-DSP     pic Z(4)9.
+    77      WS-PAGE-SIZE    pic 9(5) value 20.
+    77      WS-OFFSET       pic 9(7).
+    77      WS-OFFSET-DSP   pic Z(6)9.
+    77      WS-LIMIT-DSP    pic Z(4)9.
+    77      WS-ROW-ON-PAGE  pic 9(5).
+
+    77      WS-DATE         pic 9(8).
+    77      WS-TIME         pic 9(8).
+    77      WS-TIMESTAMP    pic X(17).
+    77      WS-CSRF-RANDOM  pic 9(5).
+    77      WS-CSRF-SEED-COUNT pic 9(8) comp value zeros.
+    77      BAD-FORM-FS     pic XX.
+    COPY "dberrws.cpy".
+    COPY "SQLCA.cpy".
+
  PROCEDURE DIVISION.
+    move "tdb03" to DBERR-PROGRAM-NAME
     display "Content-type: text/html"
     display END-OF-STRING
 
@@ -77,8 +184,8 @@
     perform 010-CGI-COMMAND.
     call "cgi_quit"
     stop run.
-    
-    
+
+
  010-CGI-COMMAND.
         move spaces to CGI-VALUE
         move "cmd" to CGI-NAME
@@ -90,53 +197,312 @@
         when "listdb"
             perform 030-LIST-MYTABLE
         when "insert"
-            perform 020-INSERT-MYTABLE
+            perform 020-INSERT-MYTABLE thru 020-INSERT-MYTABLE-EXIT
         when "select"
-            perform 025-SELECT-MYTABLE
+            perform 025-SELECT-MYTABLE thru 025-SELECT-MYTABLE-EXIT
+        when "update"
+            perform 021-UPDATE-MYTABLE thru 021-UPDATE-MYTABLE-EXIT
+        when "delete"
+            perform 022-DELETE-MYTABLE thru 022-DELETE-MYTABLE-EXIT
         when "clear "
             perform 035-CLEAR-FORM
         when other
             perform 400-INSERT-HTML thru 410-INSERT-HTML
         end-evaluate.
-    
+
+* Checks the "session" form field against sessions.dat. Any command
+* that writes to, or reads a specific row of, mytable must perform
+* this first and bail out (via the caller's own ...-EXIT paragraph)
+* when WS-SESSION-VALID comes back false, since this CGI form is our
+* only public-facing entry point.
+ 005-CHECK-SESSION.
+        move "N" to WS-SESSION-OK
+        move spaces to CGI-VALUE
+        move "session" to CGI-NAME
+        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        move CGI-VALUE(1:40) to WS-SESSION
+        if WS-SESSION = spaces
+            display "<!-- no session token submitted -->"
+        else
+            open input SESSION-FILE
+            if SESSION-FS = "00"
+                perform 006-SCAN-SESSION-FILE
+                    until WS-SESSION-VALID or FS not = zeros
+                close SESSION-FILE
+            end-if
+        end-if.
+
+ 006-SCAN-SESSION-FILE.
+        read SESSION-FILE into SESSION-LINE
+            at end move "9" to FS
+        end-read.
+        if FS = zeros and SESSION-LINE(1:40) = WS-SESSION
+            move "Y" to WS-SESSION-OK.
+
+* Checks the "csrf" form field against csrftokens.dat. Every write
+* command (insert/update/delete) must perform this, in addition to
+* 005-CHECK-SESSION, and bail out when WS-CSRF-VALID comes back false
+* -- a valid session alone doesn't prove the request came from a form
+* this program actually served.
+ 007-CHECK-CSRF.
+        move "N" to WS-CSRF-OK
+        move spaces to CGI-VALUE
+        move "csrf" to CGI-NAME
+        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        move CGI-VALUE(1:40) to WS-CSRF-TOKEN
+        if WS-CSRF-TOKEN = spaces
+            display "<!-- no CSRF token submitted -->"
+        else
+            open input CSRF-FILE
+            if CSRF-FS = "00"
+                perform 008-SCAN-CSRF-FILE
+                    until WS-CSRF-VALID or FS not = zeros
+                close CSRF-FILE
+                if WS-CSRF-VALID
+                    perform 009-INVALIDATE-CSRF-TOKEN
+                end-if
+            end-if
+        end-if.
+
+* A token only validates for the session it was issued to, so a form
+* pulled by one session can't be replayed under a different one.
+ 008-SCAN-CSRF-FILE.
+        read CSRF-FILE into CSRF-LINE
+            at end move "9" to FS
+        end-read.
+        if FS = zeros and CSRF-LINE-TOKEN = WS-CSRF-TOKEN
+                      and CSRF-LINE-SESSION = WS-SESSION
+            move "Y" to WS-CSRF-OK.
+
+* Rewrites csrftokens.dat without the token that was just consumed,
+* so it can't be replayed by anyone who captured the form submission,
+* and so the file doesn't grow forever with tokens nobody will ever
+* submit again.
+ 009-INVALIDATE-CSRF-TOKEN.
+        open input CSRF-FILE
+        open output CSRF-NEW-FILE
+        move zeros to FS
+        perform 009-COPY-CSRF-LINE until FS not = zeros
+        close CSRF-FILE
+        close CSRF-NEW-FILE
+        call "SYSTEM" using CSRF-REWRITE-CMD.
+
+ 009-COPY-CSRF-LINE.
+        read CSRF-FILE into CSRF-LINE
+            at end move "9" to FS
+        end-read.
+        if FS = zeros and CSRF-LINE-TOKEN not = WS-CSRF-TOKEN
+            move CSRF-LINE-TOKEN to CSRF-NEW-LINE-TOKEN
+            move CSRF-LINE-SESSION to CSRF-NEW-LINE-SESSION
+            write CSRF-NEW-LINE
+        end-if.
+
+* Looks up CGI-NAME's declared width in FORM-ITEM-SIZE-ENTRY (the
+* caller has already moved the field name into CGI-NAME) and
+* truncates CGI-VALUE down to it, so an oversized submission can't
+* reach the SQL builder untouched.
+ 060-GET-VALIDATED-FIELD.
+        move spaces to CGI-VALUE
+        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        move CGI-NAME(1:15) to WS-ITEM-NAME
+        set IXSZ to 1
+        search FORM-ITEM-SIZE-ENTRY varying IXSZ
+            when FORM-ITEM-NAME(IXSZ) = WS-ITEM-NAME
+                next sentence
+            when IXSZ > 20
+                next sentence
+        end-search
+        if IXSZ <= 20
+            move FORM-ITEM-SIZE(IXSZ) to VN3
+            if VN3 > 0 and VN3 < length of CGI-VALUE
+                move spaces to CGI-VALUE(VN3 + 1:)
+            end-if
+        end-if.
+
+* 066/062/063/064 escape each mytable column by doubling up any
+* apostrophe found in it, the same way tdb02.cob's 065-ESCAPE-MYTBL
+* does, so a name/address/phone value containing a quote character
+* can't break out of the SQL string it's built into.
+ 066-ESCAPE-MYTBL.
+        perform 062-ESCAPE-NAME.
+        perform 063-ESCAPE-ADDR.
+        perform 064-ESCAPE-PHONE.
+
+ 062-ESCAPE-NAME.
+        move spaces to MYTBL-NAME-ESC
+        move 0 to ESC-OX
+        perform 062-ESCAPE-NAME-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-NAME.
+
+ 062-ESCAPE-NAME-CHAR.
+        move MYTBL-NAME(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-NAME-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-NAME-ESC(ESC-OX:1).
+
+ 063-ESCAPE-ADDR.
+        move spaces to MYTBL-ADDR-ESC
+        move 0 to ESC-OX
+        perform 063-ESCAPE-ADDR-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-ADDR.
+
+ 063-ESCAPE-ADDR-CHAR.
+        move MYTBL-ADDR(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-ADDR-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-ADDR-ESC(ESC-OX:1).
+
+ 064-ESCAPE-PHONE.
+        move spaces to MYTBL-PHONE-ESC
+        move 0 to ESC-OX
+        perform 064-ESCAPE-PHONE-CHAR
+            varying ESC-IX from 1 by 1 until ESC-IX > length of MYTBL-PHONE.
+
+ 064-ESCAPE-PHONE-CHAR.
+        move MYTBL-PHONE(ESC-IX:1) to ESC-CHAR
+        add 1 to ESC-OX
+        move ESC-CHAR to MYTBL-PHONE-ESC(ESC-OX:1)
+        if ESC-CHAR = quote
+            add 1 to ESC-OX
+            move quote to MYTBL-PHONE-ESC(ESC-OX:1).
+
+* Appends the submitted CGI values, with a timestamp, to
+* formaudit.log so we have a record of what was submitted if
+* something goes wrong downstream.
+ 065-AUDIT-SUBMISSION.
+        accept WS-DATE from DATE YYYYMMDD
+        accept WS-TIME from TIME
+        string WS-DATE "-" WS-TIME delimited by size into WS-TIMESTAMP
+        open extend AUDIT-FILE
+        if AUDIT-FS not = "00"
+            open output AUDIT-FILE
+        end-if
+        move spaces to AUDIT-LINE
+        string WS-TIMESTAMP " cmd=" WS-CGI-CMD
+            " name=" MYTBL-NAME
+            " addr=" MYTBL-ADDR
+            " phone=" MYTBL-PHONE
+            delimited by size into AUDIT-LINE
+        write AUDIT-LINE
+        close AUDIT-FILE.
+
  020-INSERT-MYTABLE.
+        perform 005-CHECK-SESSION
+        if not WS-SESSION-VALID
+            display "<!-- rejected: no valid session -->"
+            go to 020-INSERT-MYTABLE-EXIT.
+        perform 007-CHECK-CSRF
+        if not WS-CSRF-VALID
+            display "<!-- rejected: bad or missing CSRF token -->"
+            go to 020-INSERT-MYTABLE-EXIT.
         display "<!--"
-        perform 080-CONNECT-MYDB 
-        move spaces to CGI-VALUE
+        perform 080-CONNECT-MYDB
         move "name" to CGI-NAME
-        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        perform 060-GET-VALIDATED-FIELD
         move CGI-VALUE to MYTBL-NAME
-        move spaces to CGI-VALUE
         move "address" to CGI-NAME
-        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        perform 060-GET-VALIDATED-FIELD
         move CGI-VALUE to MYTBL-ADDR
-        move spaces to CGI-VALUE
         move "phone" to CGI-NAME
-        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        perform 060-GET-VALIDATED-FIELD
         move CGI-VALUE to MYTBL-PHONE
-        string "insert into mytable " 
-            "values ( '" MYTBL-NAME
-            "','" MYTBL-ADDR
-            "','" MYTBL-PHONE
-            "' )" END-OF-STRING 
+        perform 065-AUDIT-SUBMISSION
+        perform 066-ESCAPE-MYTBL
+        string "insert into mytable "
+            "values ( '" MYTBL-NAME-ESC
+            "','" MYTBL-ADDR-ESC
+            "','" MYTBL-PHONE-ESC
+            "' )" END-OF-STRING
             into SQL-QUERY
         perform 090-DO-QUERY
         call "sql_clear_query" using QRY-HANDLE
         perform 050-DISCONNECT
         display "-->"
-        perform 400-INSERT-HTML thru 410-INSERT-HTML
-        .
-   
+        perform 400-INSERT-HTML thru 410-INSERT-HTML.
+ 020-INSERT-MYTABLE-EXIT.
+        exit.
+
+ 021-UPDATE-MYTABLE.
+        perform 005-CHECK-SESSION
+        if not WS-SESSION-VALID
+            display "<!-- rejected: no valid session -->"
+            go to 021-UPDATE-MYTABLE-EXIT.
+        perform 007-CHECK-CSRF
+        if not WS-CSRF-VALID
+            display "<!-- rejected: bad or missing CSRF token -->"
+            go to 021-UPDATE-MYTABLE-EXIT.
+        display "<!--"
+        perform 080-CONNECT-MYDB
+        move "name" to CGI-NAME
+        perform 060-GET-VALIDATED-FIELD
+        move CGI-VALUE to MYTBL-NAME
+        move "address" to CGI-NAME
+        perform 060-GET-VALIDATED-FIELD
+        move CGI-VALUE to MYTBL-ADDR
+        move "phone" to CGI-NAME
+        perform 060-GET-VALIDATED-FIELD
+        move CGI-VALUE to MYTBL-PHONE
+        perform 065-AUDIT-SUBMISSION
+        perform 066-ESCAPE-MYTBL
+        string "update mytable set "
+            "address = '" MYTBL-ADDR-ESC
+            "', phone = '" MYTBL-PHONE-ESC
+            "' where name = '" MYTBL-NAME-ESC
+            "'" END-OF-STRING
+            into SQL-QUERY
+        perform 090-DO-QUERY
+        call "sql_clear_query" using QRY-HANDLE
+        perform 050-DISCONNECT
+        display "-->"
+        perform 400-INSERT-HTML thru 410-INSERT-HTML.
+ 021-UPDATE-MYTABLE-EXIT.
+        exit.
+
+ 022-DELETE-MYTABLE.
+        perform 005-CHECK-SESSION
+        if not WS-SESSION-VALID
+            display "<!-- rejected: no valid session -->"
+            go to 022-DELETE-MYTABLE-EXIT.
+        perform 007-CHECK-CSRF
+        if not WS-CSRF-VALID
+            display "<!-- rejected: bad or missing CSRF token -->"
+            go to 022-DELETE-MYTABLE-EXIT.
+        display "<!--"
+        perform 080-CONNECT-MYDB
+        move "name" to CGI-NAME
+        perform 060-GET-VALIDATED-FIELD
+        move CGI-VALUE to MYTBL-NAME
+        perform 065-AUDIT-SUBMISSION
+        perform 066-ESCAPE-MYTBL
+        string "delete from mytable where name = '"
+            MYTBL-NAME-ESC "'" END-OF-STRING
+            into SQL-QUERY
+        perform 090-DO-QUERY
+        call "sql_clear_query" using QRY-HANDLE
+        perform 050-DISCONNECT
+        display "-->"
+        perform 400-INSERT-HTML thru 410-INSERT-HTML.
+ 022-DELETE-MYTABLE-EXIT.
+        exit.
+
  025-SELECT-MYTABLE.
+        perform 005-CHECK-SESSION
+        if not WS-SESSION-VALID
+            display "<!-- rejected: no valid session -->"
+            go to 025-SELECT-MYTABLE-EXIT.
 **** leave all postgresql communication log in a html comment
         display "<!--"
-        perform 080-CONNECT-MYDB 
-        move spaces to CGI-VALUE
+        perform 080-CONNECT-MYDB
         move "name" to CGI-NAME
-        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        perform 060-GET-VALIDATED-FIELD
         move CGI-VALUE to MYTBL-NAME
-        string "select * from mytable where name = '" 
-            MYTBL-NAME "'" END-OF-STRING
+        perform 066-ESCAPE-MYTBL
+        string "select * from mytable where name = '"
+            MYTBL-NAME-ESC "'" END-OF-STRING
             into SQL-QUERY
         perform 090-DO-QUERY
         perform 300-SHOW-TUPLES.
@@ -147,17 +513,35 @@
 ****  in a far easier way.
         move "address" to CGI-NAME
         string MYTBL-ADDR END-OF-STRING into CGI-VALUE
-        call "cgi_set_string" using  CGI-NAME CGI-VALUE 
+        call "cgi_set_string" using  CGI-NAME CGI-VALUE
         move "phone" to CGI-NAME
         string MYTBL-PHONE END-OF-STRING into CGI-VALUE
-        call "cgi_set_string" using  CGI-NAME CGI-VALUE 
-        perform 400-INSERT-HTML thru 410-INSERT-HTML
-        .
-   
+        call "cgi_set_string" using  CGI-NAME CGI-VALUE
+        perform 400-INSERT-HTML thru 410-INSERT-HTML.
+ 025-SELECT-MYTABLE-EXIT.
+        exit.
+
+* Lists one page of mytable at a time, driven by a "page" form
+* field (1-based), so the rendered listing doesn't grow unbounded
+* once mytable grows past a few dozen rows.
  030-LIST-MYTABLE.
+        move spaces to CGI-VALUE
+        move "page" to CGI-NAME
+        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        move 1 to WS-PAGE
+        if CGI-VALUE(1:5) is numeric and CGI-VALUE(1:5) > 0
+            move CGI-VALUE(1:5) to WS-PAGE.
+        compute WS-OFFSET = (WS-PAGE - 1) * WS-PAGE-SIZE
+        move WS-PAGE      to WS-PAGE-DSP
+        move WS-OFFSET    to WS-OFFSET-DSP
+        move WS-PAGE-SIZE to WS-LIMIT-DSP
+
         display "<PRE>"
-        perform 080-CONNECT-MYDB 
-        string  "select * from mytable" END-OF-STRING into SQL-QUERY
+        display "Page " WS-PAGE-DSP
+        perform 080-CONNECT-MYDB
+        string  "select * from mytable order by name limit "
+            WS-LIMIT-DSP " offset " WS-OFFSET-DSP END-OF-STRING
+            into SQL-QUERY
         perform 090-DO-QUERY
         perform 300-SHOW-TUPLES
         call "sql_clear_query" using QRY-HANDLE
@@ -166,36 +550,92 @@
         .
 
  035-CLEAR-FORM.
-        move spaces to MYTBL-RECORD. 
+        move spaces to MYTBL-RECORD.
         move "name" to CGI-NAME
         string MYTBL-NAME END-OF-STRING into CGI-VALUE
-        call "cgi_set_string" using  CGI-NAME CGI-VALUE 
+        call "cgi_set_string" using  CGI-NAME CGI-VALUE
         move "address" to CGI-NAME
         string MYTBL-ADDR END-OF-STRING into CGI-VALUE
-        call "cgi_set_string" using  CGI-NAME CGI-VALUE 
+        call "cgi_set_string" using  CGI-NAME CGI-VALUE
         move "phone" to CGI-NAME
         string MYTBL-PHONE END-OF-STRING into CGI-VALUE
-        call "cgi_set_string" using  CGI-NAME CGI-VALUE 
+        call "cgi_set_string" using  CGI-NAME CGI-VALUE
         perform 400-INSERT-HTML thru 410-INSERT-HTML
         .
 
+* Mints a fresh CSRF token, hands it to the cgi library so a
+* ##csrf## marker in form.html is rendered with it (the same way
+* 035-CLEAR-FORM hands MYTBL-NAME/-ADDR/-PHONE to the form), and
+* records it, together with the session it was issued to, in
+* csrftokens.dat so 007-CHECK-CSRF can refuse to redeem it for anyone
+* else. The date/time alone would be guessable by anyone who can
+* estimate the server's clock, so a random component is folded in too
+* -- seeded from that clock reading combined with the current
+* csrftokens.dat record count, a value never written into the token
+* itself, so the seed can't be reconstructed from the token's own
+* visible contents.
+ 038-ISSUE-CSRF-TOKEN.
+        accept WS-DATE from DATE YYYYMMDD
+        accept WS-TIME from TIME
+        move spaces to CGI-VALUE
+        move "session" to CGI-NAME
+        call "cgi_get_string" using CGI-NAME CGI-VALUE
+        move CGI-VALUE(1:40) to WS-SESSION
+        perform 037-COUNT-CSRF-RECORDS
+        compute WS-CSRF-RANDOM =
+            FUNCTION RANDOM (WS-TIME + WS-CSRF-SEED-COUNT) * 99999
+        move spaces to WS-CSRF-TOKEN
+        string WS-DATE "-" WS-TIME "-" WS-CSRF-RANDOM
+            delimited by size into WS-CSRF-TOKEN
+        move "csrf" to CGI-NAME
+        move spaces to CGI-VALUE
+        string WS-CSRF-TOKEN END-OF-STRING into CGI-VALUE
+        call "cgi_set_string" using CGI-NAME CGI-VALUE
+        open extend CSRF-FILE
+        if CSRF-FS not = "00"
+            open output CSRF-FILE
+        end-if
+        move WS-CSRF-TOKEN to CSRF-LINE-TOKEN
+        move WS-SESSION to CSRF-LINE-SESSION
+        write CSRF-LINE
+        close CSRF-FILE.
+
+* Counts the tokens currently outstanding in csrftokens.dat so
+* 038-ISSUE-CSRF-TOKEN can fold an undisclosed value into its random
+* seed; the count is never written into the token itself.
+ 037-COUNT-CSRF-RECORDS.
+        move zeros to WS-CSRF-SEED-COUNT
+        open input CSRF-FILE
+        if CSRF-FS = "00"
+            perform 037-COUNT-ONE-CSRF-RECORD until FS not = zeros
+            close CSRF-FILE
+        end-if.
+
+ 037-COUNT-ONE-CSRF-RECORD.
+        read CSRF-FILE into CSRF-LINE
+            at end move "9" to FS
+        end-read
+        if FS = zeros
+            add 1 to WS-CSRF-SEED-COUNT
+        end-if.
+
  050-DISCONNECT.
         call "sql_disconnect_db" using DB-HANDLE.
-    
+
  070-CONNECT-TEMPLATE.
         move "template1" to DATABASE-NAME.
         call "sql_connect_db" using DATABASE-NAME DB-HANDLE DB-STATUS.
         if DB-STATUS not = zeros
             display "Error in database connection!"
             stop run.
-    
+
  080-CONNECT-MYDB.
         move "mydatabase" to DATABASE-NAME.
         call "sql_connect_db" using DATABASE-NAME DB-HANDLE DB-STATUS.
         if DB-STATUS not = zeros
             display "Error in database connection!"
             stop run.
-  
+
  090-DO-QUERY.
         display "Query: " SQL-QUERY
 **** A query is a cobol string terminated with ";;", so this substring
@@ -213,7 +653,20 @@
 **** message from the postgresql server, or your memory may be
 **** corrupted.
             call "sql_status_message" using DB-HANDLE DB-MESSAGE
-            display DB-MESSAGE.
+            display DB-MESSAGE
+            perform 210-FILE-SQLCA
+            perform 205-LOG-DB-ERROR.
+
+* Files DB-STATUS/DB-MESSAGE into the standard SQLCA copybook, so
+* anything downstream that already knows how to read an SQLCA doesn't
+* need to know this program's own field names.
+ 210-FILE-SQLCA.
+        move "SQLCA"   to SQLCAID
+        move DB-STATUS to SQLCODE
+        move DB-MESSAGE(1:70) to SQLERRMC
+        move 70 to SQLERRML.
+
+ COPY "dberrlog.cpy".
 
  300-SHOW-TUPLES.
         call "sql_max_tuple" using QRY-HANDLE MAX-TUPLE.
@@ -228,7 +681,8 @@
         end-perform.
 
  400-INSERT-HTML.
-       open input HTML-FORM.
+        perform 038-ISSUE-CSRF-TOKEN.
+        open input HTML-FORM.
         if FS not = zeros
             display "FS = " FS
             go 410-INSERT-HTML.
@@ -236,13 +690,34 @@
         read HTML-FORM into HTML-LINE-CHARS
             at end go 410-INSERT-HTML.
         if FS not = zeros
-            display "FS = " FS
-            go 410-INSERT-HTML.
-        perform 450-PROCESS-FORM 
+            perform 407-LOG-BAD-FORM-LINE
+        else
+            perform 450-PROCESS-FORM
+        end-if
         go 405-INSERT-HTML.
  410-INSERT-HTML.
         close HTML-FORM.
 
+* A read error on one line of form.html shouldn't blank out the rest
+* of the rendered page -- log the bad line's file status to
+* tdb03badform.log and keep going with the next line, the same
+* skip-and-log treatment tdb01a's 120-LOG-BAD-ROW gives a bad row of
+* an imported data file.
+ 407-LOG-BAD-FORM-LINE.
+        accept WS-DATE from DATE YYYYMMDD
+        accept WS-TIME from TIME
+        string WS-DATE "-" WS-TIME delimited by size into WS-TIMESTAMP
+        open extend BAD-FORM-FILE
+        if BAD-FORM-FS not = "00"
+            open output BAD-FORM-FILE
+        end-if
+        move spaces to BAD-FORM-REC
+        string WS-TIMESTAMP " status=" FS delimited by size
+            into BAD-FORM-REC
+        write BAD-FORM-REC
+        close BAD-FORM-FILE
+        display "<!-- skipped bad form.html line, status=" FS " -->".
+
  450-PROCESS-FORM.
         set IX to 1
         search HTML-ENTRY varying IX
@@ -256,7 +731,7 @@
         search HTML-ENTRY varying IX
             when HTML-LINE-CHARS(IX:2) = WS-MARK
                 next sentence.
-        compute VN2 = IX - VN1 
+        compute VN2 = IX - VN1
         compute VN3 = VN1 - 3
 
         display HTML-LINE-CHARS(1:VN3) no advancing
@@ -265,18 +740,17 @@
         move spaces to CGI-VALUE
         move HTML-LINE-CHARS(VN1:VN2) to CGI-NAME
         call "cgi_get_string" using CGI-NAME CGI-VALUE
-**** lookup the field's size in a table        
+**** lookup the field's size in a table
         move HTML-LINE-CHARS(VN1:VN2) to WS-ITEM-NAME.
         set IXSZ to 1
         search FORM-ITEM-SIZE-ENTRY varying IXSZ
             when FORM-ITEM-NAME(IXSZ) = WS-ITEM-NAME
                 next sentence.
-        move FORM-ITEM-SIZE(IXSZ) TO VN3.    
+        move FORM-ITEM-SIZE(IXSZ) TO VN3.
         display CGI-VALUE(1:VN3) no advancing.
-**** display remaining of the line 
+**** display remaining of the line
 **** FixMe: must continue with variable replacing here
         compute VN2 = 80 - IX - 1
         set IX up by 2
         display HTML-LINE-CHARS(IX:VN2).
  455-PROCESS-FORM-END.
-
