@@ -0,0 +1,107 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.    tsort01.
+ AUTHOR. Rildo Pragana.
+*
+* Combines three pre-sorted regional extracts into one file with
+* MERGE (rather than re-SORTing the lot from scratch), then reads the
+* merged output back to confirm the row count and a checksum came out
+* right -- the production equivalent of the row-count/checksum ideas
+* the sortio_tests regression suite only checks for a single SORT.
+*
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT REGION1    ASSIGN TO "region1.dat"
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS.
+     SELECT REGION2    ASSIGN TO "region2.dat"
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS.
+     SELECT REGION3    ASSIGN TO "region3.dat"
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS.
+     SELECT MERGED-OUT ASSIGN TO "merged.dat"
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS.
+     SELECT MERGE-REC  ASSIGN TO "tsort01.wrk".
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  REGION1
+     LABEL RECORD IS STANDARD.
+ 01  REG1-REC.
+     03 R1-IND                 PIC  9(03).
+     03 R1-DESCRIPTION         PIC  X(20).
+     03 R1-KEY2                PIC  9(02).
+     03 R1-DESC2               PIC  X(04).
+ FD  REGION2
+     LABEL RECORD IS STANDARD.
+ 01  REG2-REC.
+     03 R2-IND                 PIC  9(03).
+     03 R2-DESCRIPTION         PIC  X(20).
+     03 R2-KEY2                PIC  9(02).
+     03 R2-DESC2               PIC  X(04).
+ FD  REGION3
+     LABEL RECORD IS STANDARD.
+ 01  REG3-REC.
+     03 R3-IND                 PIC  9(03).
+     03 R3-DESCRIPTION         PIC  X(20).
+     03 R3-KEY2                PIC  9(02).
+     03 R3-DESC2               PIC  X(04).
+ FD  MERGED-OUT.
+ 01  MERGED-REC.
+     03 MG-IND                 PIC  9(03).
+     03 MG-DESCRIPTION         PIC  X(20).
+     03 MG-KEY2                PIC  9(02).
+     03 MG-DESC2               PIC  X(04).
+ SD  MERGE-REC.
+ 01  MAIN-REC.
+     03 INDICATOR              PIC  9(03).
+     03 DESC                   PIC  X(20).
+     03 SF-KEY2                PIC  9(02).
+     03 SF-DESC2               PIC  X(04).
+
+ WORKING-STORAGE SECTION.
+ 01  FS                        PIC X(02).
+ 01  W01-SWITCHES              PIC X(03).
+   88 W01-END                        VALUE "YES".
+   88 W01-MORE                       VALUE "NO".
+ 01  W-ROW-COUNT                PIC 9(07) VALUE 0.
+ 01  W-CHECKSUM                 PIC 9(09) VALUE 0.
+
+ PROCEDURE DIVISION.
+ 000-MAIN.
+    MERGE MERGE-REC ASCENDING KEY SF-KEY2
+        USING REGION1 REGION2 REGION3
+        GIVING MERGED-OUT.
+
+    PERFORM 100-CONFIRM-MERGE.
+    DISPLAY "tsort01: row-count=" W-ROW-COUNT
+        " checksum=" W-CHECKSUM.
+    STOP RUN.
+
+* Reads the merged output back and totals a row count and a checksum
+* (the sum of every SF-KEY2 that went into the merge), so an operator
+* has something to compare against the expected totals for the run.
+ 100-CONFIRM-MERGE.
+    MOVE "NO" TO W01-SWITCHES.
+    OPEN INPUT MERGED-OUT.
+    PERFORM 110-READ-MERGED-ROW UNTIL W01-END.
+    CLOSE MERGED-OUT.
+
+ 110-READ-MERGED-ROW.
+    READ MERGED-OUT
+        AT END MOVE "YES" TO W01-SWITCHES
+    END-READ.
+    IF (FS NOT = "00") AND W01-MORE
+       DISPLAY "Error on reading merged output " FS
+       STOP RUN.
+    IF NOT W01-END
+       ADD 1 TO W-ROW-COUNT
+       ADD MG-KEY2 TO W-CHECKSUM
+    END-IF.
