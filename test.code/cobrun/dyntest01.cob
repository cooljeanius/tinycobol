@@ -1,71 +1,285 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    dyntest01.  
+ PROGRAM-ID.    dyntest01.
+*
+* MOD-LOG:
+*   - the sequence of dynamic CALLs is now driven from an external
+*     control file (dyntest01.ctl) instead of hardcoded MOVE
+*     statements, so operations can change which subroutines run,
+*     and in what order, without a recompile. When the control file
+*     is missing the original hardcoded sequence still runs, so this
+*     program works unattended out of the box.
+*   - a CALL that can't find its target now also gets logged, with a
+*     timestamp and the attempted SUBR-NAME, to dyntest01fail.log.
+*   - checks a version-tag entry point (<name>V) on each subroutine
+*     before the real call; a subroutine without one is assumed
+*     compatible, a mismatched tag is logged and the real call is
+*     skipped instead of trusting a stale or half-deployed module.
+*   - a DRYRUN command-line argument reports which subroutines would
+*     be called, in what order, without actually calling any of them,
+*     so a new dyntest01.ctl can be checked before it runs for real.
 *
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT SUBR-CTL-FILE
+         ASSIGN TO "dyntest01.ctl"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS CTL-FS.
+    SELECT FAILLOG-FILE
+         ASSIGN TO "dyntest01fail.log"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS FAILLOG-FS.
+
  DATA DIVISION.
-*
+ FILE SECTION.
+ FD  SUBR-CTL-FILE.
+ 01  CTL-REC.
+  05 CTL-SUBR-NUM      PIC 99.
+  05 CTL-VAR-SEL       PIC 9.
+  05 CTL-REPEAT        PIC 99.
+
+ FD  FAILLOG-FILE.
+ 01  FAILLOG-REC       PIC X(80).
+
  WORKING-STORAGE SECTION.
  01 	VAR-1      	PIC X(10) VALUE '*ARGUMENT*'.
  01 	VAR-2      	PIC X(10) VALUE 'RILDO'.
  01 	VAR-3      	PIC X(10) VALUE 'Pragana'.
  01 	VAR-4      	PIC X(10) VALUE 'Recife'.
+ 01 	DYN-VAR    	PIC X(10).
  01 	SUBR-NAME.
   05	SUBR-PREFIX	PIC X(4) VALUE "subr".
   05	SUBR-NUMBER	PIC 9(2) VALUE zeros.
 
+ 77 CTL-FS             PIC XX.
+ 77 CTL-EOF            PIC X VALUE "N".
+   88 CTL-AT-EOF             VALUE "Y".
+ 77 FAILLOG-FS         PIC XX.
+ 77 WS-DATE            PIC 9(8).
+ 77 WS-TIME            PIC 9(8).
+ 77 WS-TIMESTAMP       PIC X(17).
+ 77 SUBR-VER-NAME      PIC X(7).
+ 77 SUBR-VER-TAG       PIC X(6).
+ 77 EXPECTED-VER-TAG   PIC X(6) VALUE "V0100".
+ 77 VERSION-OK-FLAG    PIC X VALUE "Y".
+   88 VERSION-OK             VALUE "Y".
+ 77 DRY-RUN-PARM       PIC X(20).
+ 77 DRY-RUN-FLAG       PIC X VALUE "N".
+   88 DRY-RUN                VALUE "Y".
+ 77 ANY-FAILURE-FLAG   PIC X VALUE "N".
+   88 ANY-FAILURE            VALUE "Y".
+
  LINKAGE SECTION.
  01 DUMMY-VAR          PIC X(10).
 
-* PROCEDURE DIVISION USING DUMMY-VAR. 
+* PROCEDURE DIVISION USING DUMMY-VAR.
  PROCEDURE DIVISION.
 
 * CALL-LOADLIB is not required on UN*X (ELF) based systems.
-* It is no longer required on Win32 as the LD_LIBRARY_PATH and 
+* It is no longer required on Win32 as the LD_LIBRARY_PATH and
 * TCOB_LD_LIBRARY_PATH enviroment variable paths are searched.
 * Win32 Only: Load DLL so that modules (sub-programs) can be found
 *  CALL-LOADLIB "subrots.dll".
 *  CALL-LOADLIB "dyntest.dll".
 
+  ACCEPT DRY-RUN-PARM FROM COMMAND-LINE.
+  IF DRY-RUN-PARM(1:6) = "DRYRUN"
+     MOVE "Y" TO DRY-RUN-FLAG
+     DISPLAY "dyntest01: DRY-RUN mode, no subroutines will actually be called"
+  END-IF.
+
+  OPEN INPUT SUBR-CTL-FILE.
+  IF CTL-FS NOT = "00"
+     DISPLAY "dyntest01: no dyntest01.ctl found, using the built-in sequence"
+     PERFORM 0100-DEFAULT-SEQUENCE
+  ELSE
+     PERFORM 0200-READ-CTL-RECORD
+     PERFORM 0300-RUN-CTL-ENTRY UNTIL CTL-AT-EOF
+     CLOSE SUBR-CTL-FILE
+  END-IF.
+
+* Reports failure to the OS exit status (propagated from RETURN-CODE
+* by the runtime) only when a step actually failed -- batchctl.cob's
+* 100-RUN-STEP flags a step failed on any non-zero exit status, so a
+* hardcoded value here would mark every run failed, successful or not.
+  IF ANY-FAILURE
+     MOVE 22 TO RETURN-CODE
+  ELSE
+     MOVE 0 TO RETURN-CODE
+  END-IF.
+
+*  STOP RUN.
+  EXIT PROGRAM.
+
+* Reads one 5-character control record: a 2-digit subroutine number,
+* a 1-digit selector for which VAR-n to pass (0 means no argument at
+* all), and a 2-digit repeat count.
+ 0200-READ-CTL-RECORD.
+  READ SUBR-CTL-FILE
+     AT END MOVE "Y" TO CTL-EOF
+  END-READ.
+
+ 0300-RUN-CTL-ENTRY.
+  MOVE CTL-SUBR-NUM TO SUBR-NUMBER.
+  PERFORM 0310-SELECT-VAR.
+  PERFORM 0320-CALL-SUBR CTL-REPEAT TIMES.
+  PERFORM 0200-READ-CTL-RECORD.
+
+ 0310-SELECT-VAR.
+  EVALUATE CTL-VAR-SEL
+     WHEN 1 MOVE VAR-1 TO DYN-VAR
+     WHEN 2 MOVE VAR-2 TO DYN-VAR
+     WHEN 3 MOVE VAR-3 TO DYN-VAR
+     WHEN 4 MOVE VAR-4 TO DYN-VAR
+     WHEN OTHER MOVE SPACES TO DYN-VAR
+  END-EVALUATE.
+
+ 0320-CALL-SUBR.
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+        IF CTL-VAR-SEL = 0
+           CALL SUBR-NAME
+              ON EXCEPTION PERFORM C-100
+              NOT ON EXCEPTION PERFORM 0910-CHECK-RETURN-CODE
+           END-CALL
+        ELSE
+           CALL SUBR-NAME USING DYN-VAR
+              ON EXCEPTION PERFORM C-100
+              NOT ON EXCEPTION PERFORM 0910-CHECK-RETURN-CODE
+           END-CALL
+        END-IF
+     END-IF
+  END-IF.
+
+* Probes <SUBR-NAME>V, the version-tag entry point a chain member may
+* expose, before the real call is made. No such entry point (the
+* CALL itself raises an exception) is treated as an older subroutine
+* that predates version tagging, so it's still allowed to run; a tag
+* that doesn't match EXPECTED-VER-TAG is logged and blocks the call.
+ 0330-CHECK-VERSION.
+  STRING SUBR-NAME "v" DELIMITED BY SIZE INTO SUBR-VER-NAME.
+  MOVE SPACES TO SUBR-VER-TAG.
+  MOVE "Y" TO VERSION-OK-FLAG.
+  CALL SUBR-VER-NAME USING SUBR-VER-TAG
+     ON EXCEPTION CONTINUE
+  END-CALL.
+  IF SUBR-VER-TAG NOT = SPACES AND SUBR-VER-TAG NOT = EXPECTED-VER-TAG
+     MOVE "N" TO VERSION-OK-FLAG
+     DISPLAY "* dyntest01: version mismatch for " SUBR-NAME
+         ", got " SUBR-VER-TAG ", expected " EXPECTED-VER-TAG
+     PERFORM 0900-LOG-FAILURE
+  END-IF.
+
+* Reports the subroutine that DRY-RUN mode would otherwise have
+* called, instead of actually calling it.
+ 0340-REPORT-DRY-RUN.
+  DISPLAY "DRY-RUN: would call " SUBR-NAME.
+
+* Checks RETURN-CODE right after a real CALL completes, per the
+* RETURN-CODE contract observed by subrots.cob and t33/subrot1.cob; a
+* nonzero code is logged the same way a failed CALL itself is.
+ 0910-CHECK-RETURN-CODE.
+  IF RETURN-CODE NOT = 0
+     DISPLAY "dyntest01: " SUBR-NAME " returned RETURN-CODE=" RETURN-CODE
+     PERFORM 0900-LOG-FAILURE
+  END-IF.
+
+* Reproduces the original hardcoded demonstration sequence, used
+* whenever no dyntest01.ctl control file is present.
+ 0100-DEFAULT-SEQUENCE.
   MOVE 1 TO SUBR-NUMBER
-  CALL SUBR-NAME USING VAR-1.
-* call several times to see if it was registered 
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+        CALL SUBR-NAME USING VAR-1
+        PERFORM 0910-CHECK-RETURN-CODE
+* call several times to see if it was registered
 * (not a benchmark, but it may be interesting to have one)
-  CALL SUBR-NAME USING VAR-1.
-  CALL SUBR-NAME USING VAR-1.
-  CALL SUBR-NAME USING VAR-1.
+        CALL SUBR-NAME USING VAR-1
+        PERFORM 0910-CHECK-RETURN-CODE
+        CALL SUBR-NAME USING VAR-1
+        PERFORM 0910-CHECK-RETURN-CODE
+        CALL SUBR-NAME USING VAR-1
+        PERFORM 0910-CHECK-RETURN-CODE
+     END-IF
+  END-IF.
 
   ADD 1 TO SUBR-NUMBER
-*  CALL SUBR-NAME USING VAR-2.
-*  CALL SUBR-NAME USING VAR-2
-  CALL SUBR-NAME
-   ON EXCEPTION PERFORM C-100
-   NOT ON EXCEPTION PERFORM D-100.
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+*       CALL SUBR-NAME USING VAR-2.
+*       CALL SUBR-NAME USING VAR-2
+        CALL SUBR-NAME
+         ON EXCEPTION PERFORM C-100
+         NOT ON EXCEPTION PERFORM D-100
+            PERFORM 0910-CHECK-RETURN-CODE
+     END-IF
+  END-IF.
 
 *  ADD 1 TO SUBR-NUMBER
   MOVE 33 TO SUBR-NUMBER
-  CALL SUBR-NAME USING VAR-3.
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+        CALL SUBR-NAME USING VAR-3
+        PERFORM 0910-CHECK-RETURN-CODE
+     END-IF
+  END-IF.
   MOVE 3 TO SUBR-NUMBER.
 
 * the following subr does not exists and should give us an error
   ADD 1 TO SUBR-NUMBER
-  CALL SUBR-NAME USING VAR-4.
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+        CALL SUBR-NAME USING VAR-4
+         ON EXCEPTION PERFORM C-100
+         NOT ON EXCEPTION PERFORM 0910-CHECK-RETURN-CODE
+     END-IF
+  END-IF.
 
   ADD 1 TO SUBR-NUMBER.
-  CALL SUBR-NAME USING VAR-4
-   ON OVERFLOW PERFORM E-100.
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+        CALL SUBR-NAME USING VAR-4
+         ON EXCEPTION PERFORM C-100
+         NOT ON EXCEPTION PERFORM 0910-CHECK-RETURN-CODE
+     END-IF
+  END-IF.
 
   ADD 1 TO SUBR-NUMBER.
-  CALL SUBR-NAME USING VAR-4
-   ON EXCEPTION PERFORM C-100.
-
-  MOVE 22 TO RETURN-CODE.
-  
-*  STOP RUN.
-  EXIT PROGRAM.
+  PERFORM 0330-CHECK-VERSION.
+  IF VERSION-OK
+     IF DRY-RUN
+        PERFORM 0340-REPORT-DRY-RUN
+     ELSE
+        CALL SUBR-NAME USING VAR-4
+         ON EXCEPTION PERFORM C-100
+         NOT ON EXCEPTION PERFORM 0910-CHECK-RETURN-CODE
+     END-IF
+  END-IF.
 
  C-100.
 
   DISPLAY "EXCEPTION condition has occured in calling program SUBR-NAME=" SUBR-NAME.
+  PERFORM 0900-LOG-FAILURE.
 
  D-100.
 
@@ -74,23 +288,54 @@
  E-100.
 
   DISPLAY "OVERFLOW condition has occured in calling program SUBR-NAME=" SUBR-NAME.
+  PERFORM 0900-LOG-FAILURE.
+
+* Appends a timestamped record naming the subroutine that could not
+* be called, so a failure in an unattended batch run is still
+* visible after the console output has scrolled away.
+ 0900-LOG-FAILURE.
+  MOVE "Y" TO ANY-FAILURE-FLAG.
+  ACCEPT WS-DATE FROM DATE YYYYMMDD.
+  ACCEPT WS-TIME FROM TIME.
+  STRING WS-DATE "-" WS-TIME DELIMITED BY SIZE INTO WS-TIMESTAMP.
+  OPEN EXTEND FAILLOG-FILE.
+  IF FAILLOG-FS NOT = "00"
+     OPEN OUTPUT FAILLOG-FILE
+  END-IF.
+  MOVE SPACES TO FAILLOG-REC.
+  STRING "dyntest01 " WS-TIMESTAMP " CALL failed, SUBR-NAME="
+      SUBR-NAME DELIMITED BY SIZE INTO FAILLOG-REC.
+  WRITE FAILLOG-REC.
+  CLOSE FAILLOG-FILE.
 
  END PROGRAM dyntest01.
 
  IDENTIFICATION DIVISION.
- PROGRAM-ID. subr33. 
+ PROGRAM-ID. subr33.
+*
+* MOD-LOG:
+*   - added a SUBR33V version-tag entry point, same as the subroutines
+*     in subrots.cob.
 *
  ENVIRONMENT DIVISION.
  DATA DIVISION.
 *
  WORKING-STORAGE SECTION.
+ 77 VERSION-TAG   PIC X(6) VALUE "V0100".
 
  LINKAGE SECTION.
  01 VAR           PIC X(10).
+ 01 VER-OUT       PIC X(6).
 
  PROCEDURE DIVISION USING VAR.
  DISPLAY "IN subr33, received: " VAR.
  DISPLAY "This subroutine (subr33) is inside the main module."
+ MOVE 0 TO RETURN-CODE.
+ EXIT PROGRAM.
+
+ ENTRY "subr33v" USING VER-OUT.
+ MOVE VERSION-TAG TO VER-OUT.
+ MOVE 0 TO RETURN-CODE.
  EXIT PROGRAM.
 
  END PROGRAM subr33.
