@@ -1,21 +1,44 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    subr01. 
+ PROGRAM-ID.    subr01.
+*
+* MOD-LOG:
+*   - sets RETURN-CODE explicitly on every path (0 = ok) instead of
+*     leaving it whatever the runtime happened to have, so callers can
+*     rely on checking it after CALL SUBR-NAME.
+*   - added a SUBR01V version-tag entry point so a caller can confirm
+*     which build of this chain it loaded before using it for real.
 *
  ENVIRONMENT DIVISION.
  DATA DIVISION.
 *
  WORKING-STORAGE SECTION.
+ 77 VERSION-TAG   PIC X(6) VALUE "V0100".
 
  LINKAGE SECTION.
  01 VAR           PIC X(10).
+ 01 VER-OUT       PIC X(6).
 
  PROCEDURE DIVISION USING VAR.
  DISPLAY "IN subr01, received: " VAR.
+ MOVE 0 TO RETURN-CODE.
+ EXIT PROGRAM.
+
+ ENTRY "subr01v" USING VER-OUT.
+ MOVE VERSION-TAG TO VER-OUT.
+ MOVE 0 TO RETURN-CODE.
  EXIT PROGRAM.
+
  END PROGRAM subr01.
 
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    subr02.  
+ PROGRAM-ID.    subr02.
+*
+* MOD-LOG:
+*   - checks RETURN-CODE after CALLing subr33 and reports a bad
+*     return before continuing, per the RETURN-CODE contract: every
+*     subroutine here sets RETURN-CODE before EXIT PROGRAM (0 = ok),
+*     and every caller inspects it right after the CALL.
+*   - added a SUBR02V version-tag entry point, same as subr01.
 *
  ENVIRONMENT DIVISION.
  DATA DIVISION.
@@ -26,9 +49,10 @@
  01 	SUBR-NAME.
   05	SUBR-PREFIX	PIC X(4) VALUE "subr".
   05	SUBR-NUMBER	PIC 9(2) VALUE zeros.
+ 77 VERSION-TAG   PIC X(6) VALUE "V0100".
 
-* LINKAGE SECTION.
-* 01 VAR           PIC X(10).
+ LINKAGE SECTION.
+ 01 VER-OUT        PIC X(6).
 
 * PROCEDURE DIVISION USING VAR.
  PROCEDURE DIVISION.
@@ -41,8 +65,17 @@
  DISPLAY "IN subr02 before call to " SUBR-NAME.
  CALL SUBR-NAME USING VAR-4.
  DISPLAY "IN subr02 after call to " SUBR-NAME.
+ IF RETURN-CODE NOT = 0
+    DISPLAY "IN subr02, " SUBR-NAME " returned RETURN-CODE=" RETURN-CODE
+ END-IF.
+
+ MOVE 0 TO RETURN-CODE.
+ EXIT PROGRAM.
 
- MOVE 2 TO RETURN-CODE.
+ ENTRY "subr02v" USING VER-OUT.
+ MOVE VERSION-TAG TO VER-OUT.
+ MOVE 0 TO RETURN-CODE.
  EXIT PROGRAM.
+
  END PROGRAM subr02.
  
