@@ -18,8 +18,25 @@
 *
  identification division.
  program-id. wprog03.
+*
+* MOD-LOG:
+*   - logs which button the user picked on the MessageBoxA prompt,
+*     with a timestamp, for both the Yes and No outcomes, to
+*     wprog03.log -- previously only the Yes path was acted on and
+*     nothing was recorded either way.
+*
  environment division.
+ input-output section.
+ file-control.
+    select ui-log-file
+         assign to "wprog03.log"
+         organization is line sequential
+         access mode  is sequential
+         file status  is ui-log-fs.
  data division.
+ file section.
+ fd  ui-log-file.
+ 01  ui-log-rec        pic x(80).
 
  working-storage section.
 
@@ -44,7 +61,10 @@
  
  01 cmdline-parms   pic x(50).
 * 01	cmdline-parms   pic x(15).
- 
+ 01 ui-log-fs         pic xx.
+ 01 ui-log-date       pic 9(8).
+ 01 ui-log-time       pic 9(8).
+
  procedure division.
  A000.
  
@@ -71,10 +91,35 @@
 *   if ws-wparms-mBoxRet EQUAL 6
     if IDYES
     then
-       call 'subp01' using by reference cmdline-parms 
+       perform A100-LOG-RESPONSE
+       call 'subp01' using by reference cmdline-parms
+    else
+       perform A100-LOG-RESPONSE
     end-if.
 
 *    move 22 to return-code
     stop run.
 *
+* Appends a timestamped record of which button the user picked, so
+* an unattended run leaves a trail even when nobody was watching the
+* console.
+ A100-LOG-RESPONSE.
+    accept ui-log-date from date YYYYMMDD.
+    accept ui-log-time from time.
+    open extend ui-log-file.
+    if ui-log-fs not = "00"
+       open output ui-log-file
+    end-if.
+    move spaces to ui-log-rec.
+    if IDYES
+       string "wprog03 " ui-log-date "-" ui-log-time
+           " MessageBoxA response=Yes, running subp01"
+           delimited by size into ui-log-rec
+    else
+       string "wprog03 " ui-log-date "-" ui-log-time
+           " MessageBoxA response=No, subp01 skipped"
+           delimited by size into ui-log-rec
+    end-if.
+    write ui-log-rec.
+    close ui-log-file.
 
