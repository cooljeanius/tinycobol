@@ -1,21 +1,73 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    tdb01a.  
- AUTHOR. Rildo Pragana.         
+ PROGRAM-ID.    tdb01a.
+ AUTHOR. Rildo Pragana.
 *
 * ISAM schema proof of concept, using BDB.
 *
-* Author:      Rildo Pragana.         
+* Author:      Rildo Pragana.
 * Modified by: David Essex.
+*
+* MOD-LOG:
+*   - added tcdb_del/tcdb_upd so a bad dt-rec can be fixed or removed
+*     instead of living in filedb01 forever.
+*   - added a third index (sel = 2) on dt-phone.
+*   - added a bulk-load paragraph reading dt-name/dt-phone/dt-city
+*     triples from a LINE SEQUENTIAL import file.
+*   - added a full-scan export mode to dump every dt-rec in the file.
+*   - skip and log bad rows on a LINE SEQUENTIAL read error during
+*     bulk load instead of aborting the whole run over one bad line.
 *
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT import-file
+         ASSIGN TO "tdb01import.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS import-file-status.
+    SELECT export-file
+         ASSIGN TO "tdb01export.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS export-file-status.
+    SELECT bad-import-file
+         ASSIGN TO "tdb01badrows.log"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS bad-import-fs.
  DATA DIVISION.
-*
+ FILE SECTION.
+ FD  import-file.
+ 01  import-rec.
+  05 imp-name  pic x(40).
+  05 imp-phone pic x(20).
+  05 imp-city  pic x(20).
+
+ FD  export-file.
+ 01  export-rec              pic x(80).
+
+ FD  bad-import-file.
+ 01  bad-import-rec          pic x(120).
+
  WORKING-STORAGE SECTION.
  77  datafile pic x(80).
  77  len1     pic 9(9) comp.
  77  len2     pic 9(9) comp.
  77  len3     pic 9(9) comp.
+ 77  len4     pic 9(9) comp.
  77  sel      pic 9(9) comp.
+ 77  import-file-status pic xx.
+ 77  export-file-status pic xx.
+ 77  bad-import-fs       pic xx.
+ 77  import-eof-flag     pic x value "N".
+   88 import-at-eof            value "Y".
+ 77  export-scan-flag     pic x value "N".
+   88 export-scan-done         value "Y".
+ 77  export-cursor-status pic 9(9) comp.
+ 77  bad-row-count        pic 9(5) comp value 0.
+ 01  bad-row-date         pic 9(8).
+ 01  bad-row-time         pic 9(8).
+ 01  bad-row-timestamp    pic x(17).
  01  dt-rec.
   05 dt-name  pic x(40).
   05 dt-phone pic x(20).
@@ -23,30 +75,33 @@
 
  PROCEDURE DIVISION.
  display "* libdb test program tdb01"
- 
+
  move length of dt-rec to len1
  move length of dt-name to len2
  move length of dt-city to len3
- 
+ move length of dt-phone to len4
+
  string "filedb01" low-value into datafile
  call "tcdb_open" using datafile len1
- 
+
 * add some records
  move "Rildo Pragana" to dt-name
  move "Camaragibe" to dt-city
  move "3459-1776" to dt-phone
- call "tcdb_put2" using len1 dt-rec len2 dt-name len3 dt-city 
- 
+ call "tcdb_put3" using len1 dt-rec len2 dt-name len3 dt-city len4 dt-phone
+
  move "Lilian T. Melo" to dt-name
  move "Recife" to dt-city
  move "3251-3912" to dt-phone
- call "tcdb_put2" using len1 dt-rec len2 dt-name len3 dt-city 
- 
+ call "tcdb_put3" using len1 dt-rec len2 dt-name len3 dt-city len4 dt-phone
+
  move "Bruno Montenegro" to dt-name
  move "Sao Lourenco" to dt-city
  move "3459-1234" to dt-phone
- call "tcdb_put2" using len1 dt-rec len2 dt-name len3 dt-city 
- 
+ call "tcdb_put3" using len1 dt-rec len2 dt-name len3 dt-city len4 dt-phone
+
+ perform 100-BULK-LOAD-IMPORT thru 100-BULK-LOAD-EXIT.
+
 * select the first index
  move 0 to sel
  display "* using first index"
@@ -54,19 +109,19 @@
  move "Lilian T. Melo" to dt-name
  call "tcdb_qry" using sel len2 dt-name len1 dt-rec
  display dt-rec
- 
+
  move "Rildo Pragana" to dt-name
  call "tcdb_qry" using sel len2 dt-name len1 dt-rec
  display dt-rec
- 
+
  move "Lilian T. Melo" to dt-name
  call "tcdb_qry" using sel len2 dt-name len1 dt-rec
  display dt-rec
- 
+
  move "Bruno Montenegro" to dt-name
  call "tcdb_qry" using sel len2 dt-name len1 dt-rec
  display dt-rec
- 
+
 * select the second index
  move 1 to sel
  display "* using second index"
@@ -84,7 +139,115 @@
  call "tcdb_qry" using sel len3 dt-city len1 dt-rec
  display dt-rec
 
+* select the third index
+ move 2 to sel
+ display "* using third index"
+
+* retrieve some records back by the phone number
+ move "3251-3912" to dt-phone
+ call "tcdb_qry" using sel len4 dt-phone len1 dt-rec
+ display dt-rec
+
+ move "3459-1776" to dt-phone
+ call "tcdb_qry" using sel len4 dt-phone len1 dt-rec
+ display dt-rec
+
+* fix up a phone number and correct a departed vendor's city
+ move 0 to sel
+ move "Rildo Pragana" to dt-name
+ call "tcdb_qry" using sel len2 dt-name len1 dt-rec
+ move "3459-9999" to dt-phone
+ call "tcdb_upd" using len1 dt-rec len2 dt-name len3 dt-city len4 dt-phone
+ display "* updated record: " dt-rec
+
+* a vendor is no longer with us, remove the contact entirely
+ move "Bruno Montenegro" to dt-name
+ call "tcdb_del" using sel len2 dt-name
+ display "* deleted contact for Bruno Montenegro"
+
+ perform 200-EXPORT-ALL.
 
  call "tcdb_close".
 
  stop run.
+
+* Reads dt-name/dt-phone/dt-city triples from a LINE SEQUENTIAL
+* import file and calls tcdb_put3 for each row, so onboarding a
+* new batch of contacts doesn't require editing and recompiling
+* this program.
+ 100-BULK-LOAD-IMPORT.
+ open input import-file.
+ if import-file-status not = "00"
+    display "* no import file present, skipping bulk load"
+    go to 100-BULK-LOAD-EXIT.
+
+ display "* bulk-loading contacts from tdb01import.dat".
+ move "N" to import-eof-flag.
+ perform 110-BULK-LOAD-ROW until import-at-eof.
+ close import-file.
+
+ 100-BULK-LOAD-EXIT.
+ exit.
+
+ 110-BULK-LOAD-ROW.
+ read import-file
+    at end move "Y" to import-eof-flag
+ end-read.
+ if not import-at-eof
+    if import-file-status = "04" or import-file-status(1:1) = "9"
+       perform 120-LOG-BAD-ROW
+    else
+       move imp-name  to dt-name
+       move imp-city  to dt-city
+       move imp-phone to dt-phone
+       call "tcdb_put3" using len1 dt-rec len2 dt-name len3 dt-city len4 dt-phone
+       display "* loaded contact: " dt-name
+    end-if
+ end-if.
+
+* A short line or an I/O error on one row of the import file
+* shouldn't sink the whole bulk load -- log the bad row and its file
+* status to tdb01badrows.log and keep going with the next row.
+ 120-LOG-BAD-ROW.
+ add 1 to bad-row-count.
+ accept bad-row-date from date yyyymmdd.
+ accept bad-row-time from time.
+ string bad-row-date "-" bad-row-time delimited by size
+    into bad-row-timestamp.
+ open extend bad-import-file.
+ if bad-import-fs not = "00"
+    open output bad-import-file.
+ move spaces to bad-import-rec.
+ string bad-row-timestamp " status=" import-file-status
+    " row=" import-rec delimited by size into bad-import-rec.
+ write bad-import-rec.
+ close bad-import-file.
+ display "* skipped bad import row, status=" import-file-status.
+
+* Walks every dt-rec in filedb01 (via a cursor over the primary
+* index) and writes it to tdb01export.dat, so the file can be
+* trusted enough to retire the old card file it replaced.
+* tcdb_first/tcdb_next report end-of-cursor through
+* export-cursor-status (0 = no more records, non-zero = dt-rec is
+* filled in) rather than through an exception, since a resolvable
+* library call reaching the end of a cursor is a normal business
+* outcome, not a linkage failure.
+ 200-EXPORT-ALL.
+ open output export-file.
+ display "* exporting all contacts to tdb01export.dat".
+ move "N" to export-scan-flag.
+ call "tcdb_first" using len1 dt-rec export-cursor-status.
+ if export-cursor-status = 0
+    move "Y" to export-scan-flag
+ end-if.
+ perform 210-EXPORT-ROW until export-scan-done.
+ close export-file.
+
+ 210-EXPORT-ROW.
+ move spaces to export-rec.
+ string dt-name dt-phone dt-city delimited by size into export-rec.
+ write export-rec.
+ call "tcdb_next" using len1 dt-rec export-cursor-status.
+ if export-cursor-status = 0
+    move "Y" to export-scan-flag
+ end-if.
