@@ -1,56 +1,120 @@
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    subrot2. 
+ PROGRAM-ID.    subrot2.
+*
+* MOD-LOG:
+*   - sets RETURN-CODE explicitly (0 = ok) per the RETURN-CODE
+*     contract observed by every subroutine in this chain: subr07
+*     checks it after each CALL and propagates the worst code it saw.
+*   - added a subrot2v version-tag entry point so a caller can confirm
+*     which build of this chain it loaded before using it for real.
 *
  ENVIRONMENT DIVISION.
  DATA DIVISION.
 *
  WORKING-STORAGE SECTION.
+ 77 VERSION-TAG   PIC X(6) VALUE "V0100".
 
  LINKAGE SECTION.
  01 VAR           PIC X(10).
+ 01 VER-OUT       PIC X(6).
 
  PROCEDURE DIVISION USING VAR.
  DISPLAY "IN subrot2, received: " VAR ";".
+ MOVE 0 TO RETURN-CODE.
+ EXIT PROGRAM.
+
+ ENTRY "subrot2v" USING VER-OUT.
+ MOVE VERSION-TAG TO VER-OUT.
+ MOVE 0 TO RETURN-CODE.
  EXIT PROGRAM.
+
  END PROGRAM subrot2.
 
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    subr01. 
+ PROGRAM-ID.    subr01.
+*
+* MOD-LOG:
+*   - added a subr01v version-tag entry point, same as subrot2.
 *
  ENVIRONMENT DIVISION.
  DATA DIVISION.
 *
  WORKING-STORAGE SECTION.
+ 77 VERSION-TAG   PIC X(6) VALUE "V0100".
 
  LINKAGE SECTION.
  01 VAR           PIC X(10).
+ 01 VER-OUT       PIC X(6).
 
  PROCEDURE DIVISION USING VAR.
  DISPLAY "IN subr01, received: " VAR ";".
+ MOVE 0 TO RETURN-CODE.
+ EXIT PROGRAM.
+
+ ENTRY "subr01v" USING VER-OUT.
+ MOVE VERSION-TAG TO VER-OUT.
+ MOVE 0 TO RETURN-CODE.
  EXIT PROGRAM.
+
  END PROGRAM subr01.
 
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    subr02. 
+ PROGRAM-ID.    subr02.
+*
+* MOD-LOG:
+*   - added a subr02v version-tag entry point, same as subrot2.
 *
  ENVIRONMENT DIVISION.
  DATA DIVISION.
 *
  WORKING-STORAGE SECTION.
+ 77 VERSION-TAG   PIC X(6) VALUE "V0100".
 
  LINKAGE SECTION.
  01 VAR           PIC X(10).
+ 01 VER-OUT       PIC X(6).
 
  PROCEDURE DIVISION USING VAR.
  DISPLAY "IN subr02, received: " VAR ";".
+ MOVE 0 TO RETURN-CODE.
+ EXIT PROGRAM.
+
+ ENTRY "subr02v" USING VER-OUT.
+ MOVE VERSION-TAG TO VER-OUT.
+ MOVE 0 TO RETURN-CODE.
  EXIT PROGRAM.
+
  END PROGRAM subr02.
- 
+
  IDENTIFICATION DIVISION.
- PROGRAM-ID.    subr07. 
+ PROGRAM-ID.    subr07.
+*
+* MOD-LOG:
+*   - checks RETURN-CODE after every CALL in the subr03/subrotc/
+*     subrotw chain and keeps the worst (highest) one seen, returning
+*     it as subr07's own RETURN-CODE so a caller of subr07 only has
+*     to look in one place to know if anything downstream failed.
+*   - records which step of the chain last completed in a checkpoint
+*     file (subr07.ckpt), so if subr07 is re-run after being killed
+*     partway through, it resumes after the last completed step
+*     instead of repeating calls that already went through.
+*   - probes a version-tag entry point (<name>v) on subr03 and subrotc
+*     before calling either for real, same as dyntest01's chain; a
+*     subroutine without one is assumed compatible, a mismatched tag
+*     is treated as a failed step.
 *
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT CKPT-FILE
+         ASSIGN TO "subr07.ckpt"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS MODE  IS SEQUENTIAL
+         FILE STATUS  IS CKPT-FS.
  DATA DIVISION.
+ FILE SECTION.
+ FD  CKPT-FILE.
+ 01  CKPT-REC          PIC 9.
 *
  WORKING-STORAGE SECTION.
  01 VAR1.
@@ -63,33 +127,139 @@
   05	SUBR-PREFIX	PIC X(4) VALUE "subr".
   05	SUBR-NUMBER	PIC 9(2) VALUE zeros.
   05	FILLER          PIC X(6) VALUE "      ".
+ 01 WORST-RETURN-CODE PIC S9(4) COMP VALUE 0.
+ 01 CKPT-FS           PIC XX.
+ 01 CKPT-STEP         PIC 9 VALUE 0.
+ 01 SUBR-VER-NAME     PIC X(8).
+ 01 SUBR-VER-TAG      PIC X(6).
+ 01 EXPECTED-VER-TAG  PIC X(6) VALUE "V0100".
+ 01 VERSION-OK-FLAG   PIC X VALUE "Y".
+   88 VERSION-OK            VALUE "Y".
 
  LINKAGE SECTION.
  01 VAR           PIC X(10).
 
  PROCEDURE DIVISION USING VAR.
  DISPLAY "IN subr07, received: " VAR ";".
+ PERFORM 800-LOAD-CHECKPOINT.
 
 * DISPLAY "subr07 1A: CALL='subr03';".
 * CALL 'subr03' USING VAR1.
 * DISPLAY "subr07 1B:".
 
- MOVE 'subr03' TO SUBR-NAME.
- DISPLAY "subr07 2A: CALL=" SUBR-NAME ";".
- CALL SUBR-NAME USING VAR1A.
- DISPLAY "subr07 2B:".
- 
- MOVE 'subrotc' TO SUBR-NAME.
- DISPLAY "subr07 3A: CALL=" SUBR-NAME ";".
- CALL SUBR-NAME USING VAR1.
- DISPLAY "subr07 3B:".
-
- MOVE 'subrotw' TO SUBR-NAME.
- DISPLAY "subr07 4A: CALL=" SUBR-NAME ";".
- CALL WINAPI SUBR-NAME USING VAR2.
- DISPLAY "subr07 4B:".
- 
+ IF CKPT-STEP < 1
+    MOVE 'subr03' TO SUBR-NAME
+    PERFORM 850-CHECK-VERSION
+    IF VERSION-OK
+       DISPLAY "subr07 2A: CALL=" SUBR-NAME ";"
+       CALL SUBR-NAME USING VAR1A
+          ON EXCEPTION PERFORM 950-CALL-FAILED
+          NOT ON EXCEPTION PERFORM 900-CHECK-RETURN-CODE
+       END-CALL
+       DISPLAY "subr07 2B:"
+    END-IF
+    MOVE 1 TO CKPT-STEP
+    PERFORM 810-SAVE-CHECKPOINT
+ ELSE
+    DISPLAY "subr07: resuming, subr03 step already completed"
+ END-IF.
+
+ IF CKPT-STEP < 2
+    MOVE 'subrotc' TO SUBR-NAME
+    PERFORM 850-CHECK-VERSION
+    IF VERSION-OK
+       DISPLAY "subr07 3A: CALL=" SUBR-NAME ";"
+       CALL SUBR-NAME USING VAR1
+          ON EXCEPTION PERFORM 950-CALL-FAILED
+          NOT ON EXCEPTION PERFORM 900-CHECK-RETURN-CODE
+       END-CALL
+       DISPLAY "subr07 3B:"
+    END-IF
+    MOVE 2 TO CKPT-STEP
+    PERFORM 810-SAVE-CHECKPOINT
+ ELSE
+    DISPLAY "subr07: resuming, subrotc step already completed"
+ END-IF.
+
+ IF CKPT-STEP < 3
+    MOVE 'subrotw' TO SUBR-NAME
+    DISPLAY "subr07 4A: CALL=" SUBR-NAME ";"
+    CALL WINAPI SUBR-NAME USING VAR2
+       ON EXCEPTION PERFORM 950-CALL-FAILED
+       NOT ON EXCEPTION PERFORM 900-CHECK-RETURN-CODE
+    END-CALL
+    DISPLAY "subr07 4B:"
+    MOVE 3 TO CKPT-STEP
+    PERFORM 810-SAVE-CHECKPOINT
+ ELSE
+    DISPLAY "subr07: resuming, subrotw step already completed"
+ END-IF.
+
+* the whole chain completed, so the next run should start clean
+ MOVE 0 TO CKPT-STEP.
+ PERFORM 810-SAVE-CHECKPOINT.
+
+ MOVE WORST-RETURN-CODE TO RETURN-CODE.
+ EXIT PROGRAM.
+
+* Keeps the highest (worst) RETURN-CODE seen from any CALL made in
+* this paragraph, per the chain's RETURN-CODE contract.
+ 900-CHECK-RETURN-CODE.
+ IF RETURN-CODE NOT = 0
+    DISPLAY "IN subr07, " SUBR-NAME " returned RETURN-CODE=" RETURN-CODE
+    IF RETURN-CODE > WORST-RETURN-CODE
+       MOVE RETURN-CODE TO WORST-RETURN-CODE
+    END-IF
+ END-IF.
+
+* An unresolvable CALL target would otherwise abend the whole chain
+* before its checkpoint could be written; treat it as this step's
+* worst possible outcome instead, so 810-SAVE-CHECKPOINT never runs
+* and the next restart retries this same step.
+ 950-CALL-FAILED.
+ DISPLAY "IN subr07, EXCEPTION condition calling " SUBR-NAME.
+ MOVE 99 TO WORST-RETURN-CODE.
+ MOVE WORST-RETURN-CODE TO RETURN-CODE.
  EXIT PROGRAM.
+
+* Probes <SUBR-NAME>v, the version-tag entry point a chain member may
+* expose, before the real call is made. No such entry point (the
+* CALL itself raises an exception) is treated as an older subroutine
+* that predates version tagging, so it's still allowed to run; a tag
+* that doesn't match EXPECTED-VER-TAG blocks the step.
+ 850-CHECK-VERSION.
+ STRING SUBR-NAME DELIMITED BY SPACE "v" DELIMITED BY SIZE INTO SUBR-VER-NAME.
+ MOVE SPACES TO SUBR-VER-TAG.
+ MOVE "Y" TO VERSION-OK-FLAG.
+ CALL SUBR-VER-NAME USING SUBR-VER-TAG
+    ON EXCEPTION CONTINUE
+ END-CALL.
+ IF SUBR-VER-TAG NOT = SPACES AND SUBR-VER-TAG NOT = EXPECTED-VER-TAG
+    MOVE "N" TO VERSION-OK-FLAG
+    DISPLAY "* subr07: version mismatch for " SUBR-NAME
+        ", got " SUBR-VER-TAG ", expected " EXPECTED-VER-TAG
+ END-IF.
+
+* Reads the last completed step number from subr07.ckpt. No file
+* (or a bad one) just means starting from the beginning.
+ 800-LOAD-CHECKPOINT.
+ MOVE 0 TO CKPT-STEP.
+ OPEN INPUT CKPT-FILE.
+ IF CKPT-FS = "00"
+    READ CKPT-FILE INTO CKPT-REC
+       AT END MOVE 0 TO CKPT-STEP
+       NOT AT END MOVE CKPT-REC TO CKPT-STEP
+    END-READ
+    CLOSE CKPT-FILE
+ END-IF.
+
+* Rewrites subr07.ckpt with the current step number.
+ 810-SAVE-CHECKPOINT.
+ MOVE CKPT-STEP TO CKPT-REC.
+ OPEN OUTPUT CKPT-FILE.
+ WRITE CKPT-REC.
+ CLOSE CKPT-FILE.
+
  END PROGRAM subr07.
 
 
